@@ -0,0 +1,244 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. TOPMOVER.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Read RANKFEM's RANKCHNG output and report the top 10 biggest   *
+      * gainers and top 10 biggest losers by rank change.              *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-RANKCHNG ASSIGN TO RANKCHNG
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-RANKCHNG
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-RANKCHNG
+           RECORD CONTAINS 17 CHARACTERS
+           RECORDING MODE F
+           .
+       01  R18-REC.
+           05  R18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  R18-NAME PIC X(09).
+           05  FILLER   PIC X.
+           05  R18-CHNG PIC XXX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-RC-FLAG PIC 9 VALUE 0.
+               88  EOF-RC       VALUE 1.
+           05  WS-SIGN    PIC X.
+           05  WS-DIGITS  PIC 99.
+           05  WS-VALUE   PIC S99.
+           05  WS-DISP-VALUE PIC +99.
+       01  WS-WORK.
+           05  WS-IDX      PIC 99.
+           05  WS-CMP      PIC 99.
+           05  WS-MIN-IDX  PIC 99.
+           05  WS-MIN-VAL  PIC S99.
+           05  WS-MAX-IDX  PIC 99.
+           05  WS-MAX-VAL  PIC S99.
+           05  WS-TMP-NAME  PIC X(09).
+           05  WS-TMP-VALUE PIC S99.
+       01  WS-GAINERS.
+           05  WS-GAIN-CNT PIC 99 VALUE 0.
+           05  WS-GAIN-TBL OCCURS 10 TIMES.
+               10  WS-GAIN-NAME  PIC X(09) VALUE SPACES.
+               10  WS-GAIN-VALUE PIC S99   VALUE 0.
+       01  WS-LOSERS.
+           05  WS-LOSE-CNT PIC 99 VALUE 0.
+           05  WS-LOSE-TBL OCCURS 10 TIMES.
+               10  WS-LOSE-NAME  PIC X(09) VALUE SPACES.
+               10  WS-LOSE-VALUE PIC S99   VALUE 0.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-RANKCHNG PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-READ-RANKCHNG
+           PERFORM UNTIL EOF-RC
+              PERFORM 2100-EVAL-CHANGE
+              PERFORM 2000-READ-RANKCHNG
+           END-PERFORM
+
+           PERFORM 5000-SORT-GAINERS
+           PERFORM 6000-SORT-LOSERS
+           PERFORM 7000-PRINT-REPORT
+
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-RANKCHNG
+
+           IF FILE-STATUS NOT = ZEROES
+              DISPLAY 'ERROR ON OPEN'
+              DISPLAY FILE-STATUS
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-READ-RANKCHNG.
+           READ FD-RANKCHNG
+                AT END SET EOF-RC TO TRUE
+           END-READ
+
+           IF FS-RANKCHNG NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (RANKCHNG)'
+              DISPLAY FS-RANKCHNG
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+      * A NEW/>NEW entry has no numeric change to rank, so we only
+      * track entries whose change field is a signed number
+       2100-EVAL-CHANGE.
+           MOVE R18-CHNG(1:1) TO WS-SIGN
+           MOVE R18-CHNG(2:2) TO WS-DIGITS
+
+           IF (WS-SIGN = '+' OR WS-SIGN = '-') AND WS-DIGITS IS NUMERIC
+              COMPUTE WS-VALUE = WS-DIGITS
+              IF WS-SIGN = '-'
+                 MULTIPLY -1 BY WS-VALUE
+              END-IF
+
+              IF WS-VALUE > 0
+                 PERFORM 3000-TRACK-GAINER
+              ELSE
+                 IF WS-VALUE < 0
+                    PERFORM 4000-TRACK-LOSER
+                 END-IF
+              END-IF
+           END-IF
+           .
+       3000-TRACK-GAINER.
+           IF WS-GAIN-CNT < 10
+              ADD 1 TO WS-GAIN-CNT
+              MOVE R18-NAME TO WS-GAIN-NAME(WS-GAIN-CNT)
+              MOVE WS-VALUE TO WS-GAIN-VALUE(WS-GAIN-CNT)
+           ELSE
+              PERFORM 3100-FIND-MIN-GAINER
+              IF WS-VALUE > WS-MIN-VAL
+                 MOVE R18-NAME TO WS-GAIN-NAME(WS-MIN-IDX)
+                 MOVE WS-VALUE TO WS-GAIN-VALUE(WS-MIN-IDX)
+              END-IF
+           END-IF
+           .
+       3100-FIND-MIN-GAINER.
+           MOVE 1 TO WS-MIN-IDX
+           MOVE WS-GAIN-VALUE(1) TO WS-MIN-VAL
+           PERFORM 3110-SCAN-GAINER VARYING WS-IDX FROM 2 BY 1
+              UNTIL WS-IDX > 10
+           .
+       3110-SCAN-GAINER.
+           IF WS-GAIN-VALUE(WS-IDX) < WS-MIN-VAL
+              MOVE WS-IDX TO WS-MIN-IDX
+              MOVE WS-GAIN-VALUE(WS-IDX) TO WS-MIN-VAL
+           END-IF
+           .
+       4000-TRACK-LOSER.
+           IF WS-LOSE-CNT < 10
+              ADD 1 TO WS-LOSE-CNT
+              MOVE R18-NAME TO WS-LOSE-NAME(WS-LOSE-CNT)
+              MOVE WS-VALUE TO WS-LOSE-VALUE(WS-LOSE-CNT)
+           ELSE
+              PERFORM 4100-FIND-MAX-LOSER
+              IF WS-VALUE < WS-MAX-VAL
+                 MOVE R18-NAME TO WS-LOSE-NAME(WS-MAX-IDX)
+                 MOVE WS-VALUE TO WS-LOSE-VALUE(WS-MAX-IDX)
+              END-IF
+           END-IF
+           .
+       4100-FIND-MAX-LOSER.
+           MOVE 1 TO WS-MAX-IDX
+           MOVE WS-LOSE-VALUE(1) TO WS-MAX-VAL
+           PERFORM 4110-SCAN-LOSER VARYING WS-IDX FROM 2 BY 1
+              UNTIL WS-IDX > 10
+           .
+       4110-SCAN-LOSER.
+           IF WS-LOSE-VALUE(WS-IDX) > WS-MAX-VAL
+              MOVE WS-IDX TO WS-MAX-IDX
+              MOVE WS-LOSE-VALUE(WS-IDX) TO WS-MAX-VAL
+           END-IF
+           .
+      * Bubble sort the gainer table into descending order by value
+       5000-SORT-GAINERS.
+           PERFORM 5100-BUBBLE-PASS-G VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > 9
+           .
+       5100-BUBBLE-PASS-G.
+           PERFORM 5110-BUBBLE-CMP-G VARYING WS-CMP FROM 1 BY 1
+              UNTIL WS-CMP > 10 - WS-IDX
+           .
+       5110-BUBBLE-CMP-G.
+           IF WS-GAIN-VALUE(WS-CMP) < WS-GAIN-VALUE(WS-CMP + 1)
+              MOVE WS-GAIN-NAME(WS-CMP)     TO WS-TMP-NAME
+              MOVE WS-GAIN-VALUE(WS-CMP)    TO WS-TMP-VALUE
+              MOVE WS-GAIN-NAME(WS-CMP + 1)  TO WS-GAIN-NAME(WS-CMP)
+              MOVE WS-GAIN-VALUE(WS-CMP + 1) TO WS-GAIN-VALUE(WS-CMP)
+              MOVE WS-TMP-NAME  TO WS-GAIN-NAME(WS-CMP + 1)
+              MOVE WS-TMP-VALUE TO WS-GAIN-VALUE(WS-CMP + 1)
+           END-IF
+           .
+      * Bubble sort the loser table into ascending order by value, so
+      * the most negative (biggest drop) prints first
+       6000-SORT-LOSERS.
+           PERFORM 6100-BUBBLE-PASS-L VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > 9
+           .
+       6100-BUBBLE-PASS-L.
+           PERFORM 6110-BUBBLE-CMP-L VARYING WS-CMP FROM 1 BY 1
+              UNTIL WS-CMP > 10 - WS-IDX
+           .
+       6110-BUBBLE-CMP-L.
+           IF WS-LOSE-VALUE(WS-CMP) > WS-LOSE-VALUE(WS-CMP + 1)
+              MOVE WS-LOSE-NAME(WS-CMP)     TO WS-TMP-NAME
+              MOVE WS-LOSE-VALUE(WS-CMP)    TO WS-TMP-VALUE
+              MOVE WS-LOSE-NAME(WS-CMP + 1)  TO WS-LOSE-NAME(WS-CMP)
+              MOVE WS-LOSE-VALUE(WS-CMP + 1) TO WS-LOSE-VALUE(WS-CMP)
+              MOVE WS-TMP-NAME  TO WS-LOSE-NAME(WS-CMP + 1)
+              MOVE WS-TMP-VALUE TO WS-LOSE-VALUE(WS-CMP + 1)
+           END-IF
+           .
+       7000-PRINT-REPORT.
+           DISPLAY '================================================'
+           DISPLAY ' BIGGEST GAINERS'
+           DISPLAY '================================================'
+           PERFORM 7100-PRINT-GAINER VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-GAIN-CNT
+
+           DISPLAY '================================================'
+           DISPLAY ' BIGGEST LOSERS'
+           DISPLAY '================================================'
+           PERFORM 7200-PRINT-LOSER VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-LOSE-CNT
+           .
+       7100-PRINT-GAINER.
+           MOVE WS-GAIN-VALUE(WS-IDX) TO WS-DISP-VALUE
+           DISPLAY ' ' WS-GAIN-NAME(WS-IDX) '  ' WS-DISP-VALUE
+           .
+       7200-PRINT-LOSER.
+           MOVE WS-LOSE-VALUE(WS-IDX) TO WS-DISP-VALUE
+           DISPLAY ' ' WS-LOSE-NAME(WS-IDX) '  ' WS-DISP-VALUE
+           .
+       9000-CLEANUP.
+           CLOSE FD-RANKCHNG
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
