@@ -0,0 +1,201 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. IDXBLD.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Build the NAMEIDX indexed lookup file from B17FEM and B18FEM,  *
+      * keyed by name, so NAMEINQ can answer a single-name rank        *
+      * inquiry without a full RANKFEM batch run. Matches the two      *
+      * sorted extract files the same way RANKFEM does, but writes one *
+      * indexed record per name instead of a sequential RANKCHNG file. *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-B17FEM ASSIGN TO B17FEM
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-B17FEM
+                  .
+           SELECT FD-B18FEM ASSIGN TO B18FEM
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-B18FEM
+                  .
+      * OUTPUT FILE
+           SELECT FD-NAMEIDX ASSIGN TO NAMEIDX
+                  ORGANIZATION     IS INDEXED
+                  ACCESS MODE      IS SEQUENTIAL
+                  RECORD KEY       IS IDX-NAME
+                  FILE STATUS      IS FS-NAMEIDX
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-B17FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  F17-REC.
+           05  F17-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  F17-NAME PIC X(09).
+
+       FD  FD-B18FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  F18-REC.
+           05  F18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  F18-NAME PIC X(09).
+
+      * OUTPUT FILE
+       FD  FD-NAMEIDX
+           RECORD CONTAINS 18 CHARACTERS
+           .
+       01  IDX-REC.
+           05  IDX-NAME    PIC X(09).
+           05  IDX-RANK17  PIC 999.
+           05  IDX-RANK18  PIC 999.
+           05  IDX-CHNG    PIC XXX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-F17FLAG PIC 9 VALUE 0.
+               88  EOF17        VALUE 1.
+           05  WS-F18FLAG PIC 9 VALUE 0.
+               88  EOF18        VALUE 1.
+           05  WS-RANK-CHNG PIC +99 VALUE SPACES.
+           05  WS-RANK-NUMC PIC S99 VALUE 0.
+       01  WS-STATS.
+           05  WS-CNT-BUILT PIC 9(5) VALUE 0.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-B17FEM  PIC 99.
+               10 FS-B18FEM  PIC 99.
+           05  FS-NAMEIDX PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-READ-F17
+           PERFORM 3000-READ-F18
+
+      * Process records until either file reaches the end
+           PERFORM UNTIL EOF17 OR EOF18
+              MOVE SPACES TO IDX-REC
+              EVALUATE TRUE
+                  WHEN F17-NAME > F18-NAME
+      * Name exists in 2018 only, new entry
+                       MOVE F18-NAME TO IDX-NAME
+                       MOVE 0        TO IDX-RANK17
+                       MOVE F18-RANK TO IDX-RANK18
+                       MOVE 'NEW'    TO IDX-CHNG
+                       PERFORM 4000-WRITE-IDX
+                       PERFORM 3000-READ-F18
+                  WHEN F17-NAME < F18-NAME
+      * Name existed in 2017 but dropped out of the 2018 rankings
+                       MOVE F17-NAME TO IDX-NAME
+                       MOVE F17-RANK TO IDX-RANK17
+                       MOVE 0        TO IDX-RANK18
+                       MOVE 'OUT'    TO IDX-CHNG
+                       PERFORM 4000-WRITE-IDX
+                       PERFORM 2000-READ-F17
+                  WHEN OTHER
+      * Name exists in both, compute change in rank
+                       MOVE F18-NAME TO IDX-NAME
+                       MOVE F17-RANK TO IDX-RANK17
+                       MOVE F18-RANK TO IDX-RANK18
+                       COMPUTE WS-RANK-NUMC = F17-RANK - F18-RANK
+                       MOVE WS-RANK-NUMC TO WS-RANK-CHNG
+                       MOVE WS-RANK-CHNG TO IDX-CHNG
+                       PERFORM 4000-WRITE-IDX
+                       PERFORM 2000-READ-F17
+                       PERFORM 3000-READ-F18
+              END-EVALUATE
+           END-PERFORM
+      * Since the main loop stops as soon as either file reaches EOF,
+      * any names remaining in the 2017 file dropped out of the 2018
+      * rankings and any names remaining in the 2018 file are new.
+           PERFORM UNTIL EOF17
+              MOVE SPACES TO IDX-REC
+              MOVE F17-NAME TO IDX-NAME
+              MOVE F17-RANK TO IDX-RANK17
+              MOVE 0        TO IDX-RANK18
+              MOVE 'OUT'    TO IDX-CHNG
+              PERFORM 4000-WRITE-IDX
+              PERFORM 2000-READ-F17
+           END-PERFORM
+
+           PERFORM UNTIL EOF18
+              MOVE SPACES TO IDX-REC
+              MOVE F18-NAME TO IDX-NAME
+              MOVE 0        TO IDX-RANK17
+              MOVE F18-RANK TO IDX-RANK18
+              MOVE '>NEW'   TO IDX-CHNG
+              PERFORM 4000-WRITE-IDX
+              PERFORM 3000-READ-F18
+           END-PERFORM
+
+           DISPLAY 'NAMEIDX RECORDS BUILT: ' WS-CNT-BUILT
+
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-B17FEM FD-B18FEM
+           OPEN OUTPUT FD-NAMEIDX
+
+           IF FILE-STATUS NOT = ZEROES
+              DISPLAY 'ERROR ON OPEN'
+              DISPLAY FILE-STATUS
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-READ-F17.
+           READ FD-B17FEM
+                AT END SET EOF17 TO TRUE
+           END-READ
+
+           IF FS-B17FEM NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B17FEM)'
+              DISPLAY FS-B17FEM
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       3000-READ-F18.
+           READ FD-B18FEM
+                AT END SET EOF18 TO TRUE
+           END-READ
+
+           IF FS-B18FEM NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B18FEM)'
+              DISPLAY FS-B18FEM
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       4000-WRITE-IDX.
+           WRITE IDX-REC
+           IF FS-NAMEIDX NOT = 0
+              DISPLAY 'ERROR WRITING NAMEIDX'
+              DISPLAY FS-NAMEIDX
+              PERFORM 9999-TERMINATE
+           END-IF
+           ADD 1 TO WS-CNT-BUILT
+           .
+       9000-CLEANUP.
+           CLOSE FD-B17FEM FD-B18FEM FD-NAMEIDX
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
