@@ -0,0 +1,304 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. VALBABY.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Validate BABY2017 and BABY2018 before they reach SORTB17F,     *
+      * SORTB17M/SORTB18M, MATCHMAL or RANKFEM. Records with a         *
+      * non-numeric or out-of-range rank, or a blank/non-alphabetic    *
+      * name field, are written to the exception report instead of    *
+      * the cleansed GOOD2017/GOOD2018 files.                          *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-BABY2017 ASSIGN TO BABY2017
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-BABY2017
+                  .
+           SELECT FD-BABY2018 ASSIGN TO BABY2018
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-BABY2018
+                  .
+      * OUTPUT FILES
+           SELECT FD-GOOD2017 ASSIGN TO GOOD2017
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-GOOD2017
+                  .
+           SELECT FD-GOOD2018 ASSIGN TO GOOD2018
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-GOOD2018
+                  .
+           SELECT FD-EXCPTRPT ASSIGN TO EXCPTRPT
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-EXCPTRPT
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-BABY2017
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE F
+           .
+       01  B17-REC.
+           05  B17-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  B17-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  B17-FEM  PIC X(09).
+
+       FD  FD-BABY2018
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE F
+           .
+       01  B18-REC.
+           05  B18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  B18-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  B18-FEM  PIC X(09).
+
+      * OUTPUT FILES
+       FD  FD-GOOD2017
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE F
+           .
+       01  G17-REC.
+           05  G17-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  G17-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  G17-FEM  PIC X(09).
+
+       FD  FD-GOOD2018
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE F
+           .
+       01  G18-REC.
+           05  G18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  G18-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  G18-FEM  PIC X(09).
+
+       FD  FD-EXCPTRPT
+           RECORD CONTAINS 51 CHARACTERS
+           RECORDING MODE F
+           .
+       01  EXC-REC.
+           05  EXC-YEAR   PIC X(04).
+           05  FILLER     PIC X.
+           05  EXC-RANK   PIC X(03).
+           05  FILLER     PIC X.
+           05  EXC-MALE   PIC X(11).
+           05  FILLER     PIC X.
+           05  EXC-FEM    PIC X(09).
+           05  FILLER     PIC X.
+           05  EXC-REASON PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-B17-FLAG PIC 9 VALUE 0.
+               88  EOF17         VALUE 1.
+           05  WS-B18-FLAG PIC 9 VALUE 0.
+               88  EOF18         VALUE 1.
+           05  WS-VALID-SW PIC X VALUE 'Y'.
+               88  RECORD-VALID  VALUE 'Y'.
+       01  WS-STATS.
+           05  WS-CNT-READ-17    PIC 9(7) VALUE 0.
+           05  WS-CNT-READ-18    PIC 9(7) VALUE 0.
+           05  WS-CNT-GOOD-17    PIC 9(7) VALUE 0.
+           05  WS-CNT-GOOD-18    PIC 9(7) VALUE 0.
+           05  WS-CNT-REJECT-17  PIC 9(7) VALUE 0.
+           05  WS-CNT-REJECT-18  PIC 9(7) VALUE 0.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-BABY2017 PIC 99.
+               10 FS-BABY2018 PIC 99.
+               10 FS-GOOD2017 PIC 99.
+               10 FS-GOOD2018 PIC 99.
+               10 FS-EXCPTRPT PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-VALIDATE-2017
+           PERFORM 3000-VALIDATE-2018
+           PERFORM 8000-SUMMARY
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-BABY2017 FD-BABY2018
+           OPEN OUTPUT FD-GOOD2017 FD-GOOD2018 FD-EXCPTRPT
+
+           IF FILE-STATUS NOT = ZEROES
+              DISPLAY 'ERROR ON OPEN'
+              DISPLAY FILE-STATUS
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-VALIDATE-2017.
+           PERFORM 2100-READ-B17
+           PERFORM UNTIL EOF17
+              PERFORM 2200-EDIT-B17
+              IF RECORD-VALID
+                 MOVE B17-REC TO G17-REC
+                 WRITE G17-REC
+                 ADD 1 TO WS-CNT-GOOD-17
+              ELSE
+                 ADD 1 TO WS-CNT-REJECT-17
+              END-IF
+              PERFORM 2100-READ-B17
+           END-PERFORM
+           .
+       2100-READ-B17.
+           READ FD-BABY2017
+                AT END SET EOF17 TO TRUE
+           END-READ
+
+           IF FS-BABY2017 NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (BABY2017)'
+              DISPLAY FS-BABY2017
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           IF NOT EOF17
+              ADD 1 TO WS-CNT-READ-17
+           END-IF
+           .
+       2200-EDIT-B17.
+           SET RECORD-VALID TO TRUE
+
+           IF B17-RANK IS NOT NUMERIC
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'RANK NOT NUMERIC' TO EXC-REASON
+           ELSE
+              IF B17-RANK = ZERO
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 'RANK OUT OF RANGE' TO EXC-REASON
+              END-IF
+           END-IF
+
+           IF RECORD-VALID
+              IF B17-MALE = SPACES OR B17-MALE IS NOT ALPHABETIC
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 'INVALID MALE NAME' TO EXC-REASON
+              END-IF
+           END-IF
+
+           IF RECORD-VALID
+              IF B17-FEM = SPACES OR B17-FEM IS NOT ALPHABETIC
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 'INVALID FEMALE NAME' TO EXC-REASON
+              END-IF
+           END-IF
+
+           IF NOT RECORD-VALID
+              PERFORM 2220-WRITE-EXC-17
+           END-IF
+           .
+       2220-WRITE-EXC-17.
+           MOVE '2017'   TO EXC-YEAR
+           MOVE B17-RANK TO EXC-RANK
+           MOVE B17-MALE TO EXC-MALE
+           MOVE B17-FEM  TO EXC-FEM
+           WRITE EXC-REC
+           .
+       3000-VALIDATE-2018.
+           PERFORM 3100-READ-B18
+           PERFORM UNTIL EOF18
+              PERFORM 3200-EDIT-B18
+              IF RECORD-VALID
+                 MOVE B18-REC TO G18-REC
+                 WRITE G18-REC
+                 ADD 1 TO WS-CNT-GOOD-18
+              ELSE
+                 ADD 1 TO WS-CNT-REJECT-18
+              END-IF
+              PERFORM 3100-READ-B18
+           END-PERFORM
+           .
+       3100-READ-B18.
+           READ FD-BABY2018
+                AT END SET EOF18 TO TRUE
+           END-READ
+
+           IF FS-BABY2018 NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (BABY2018)'
+              DISPLAY FS-BABY2018
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           IF NOT EOF18
+              ADD 1 TO WS-CNT-READ-18
+           END-IF
+           .
+       3200-EDIT-B18.
+           SET RECORD-VALID TO TRUE
+
+           IF B18-RANK IS NOT NUMERIC
+              MOVE 'N' TO WS-VALID-SW
+              MOVE 'RANK NOT NUMERIC' TO EXC-REASON
+           ELSE
+              IF B18-RANK = ZERO
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 'RANK OUT OF RANGE' TO EXC-REASON
+              END-IF
+           END-IF
+
+           IF RECORD-VALID
+              IF B18-MALE = SPACES OR B18-MALE IS NOT ALPHABETIC
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 'INVALID MALE NAME' TO EXC-REASON
+              END-IF
+           END-IF
+
+           IF RECORD-VALID
+              IF B18-FEM = SPACES OR B18-FEM IS NOT ALPHABETIC
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE 'INVALID FEMALE NAME' TO EXC-REASON
+              END-IF
+           END-IF
+
+           IF NOT RECORD-VALID
+              PERFORM 3220-WRITE-EXC-18
+           END-IF
+           .
+       3220-WRITE-EXC-18.
+           MOVE '2018'   TO EXC-YEAR
+           MOVE B18-RANK TO EXC-RANK
+           MOVE B18-MALE TO EXC-MALE
+           MOVE B18-FEM  TO EXC-FEM
+           WRITE EXC-REC
+           .
+       8000-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY ' BABY FILE VALIDATION SUMMARY'
+           DISPLAY '================================================'
+           DISPLAY ' 2017 READ. . . . . . : ' WS-CNT-READ-17
+           DISPLAY ' 2017 PASSED. . . . . : ' WS-CNT-GOOD-17
+           DISPLAY ' 2017 REJECTED. . . . : ' WS-CNT-REJECT-17
+           DISPLAY ' 2018 READ. . . . . . : ' WS-CNT-READ-18
+           DISPLAY ' 2018 PASSED. . . . . : ' WS-CNT-GOOD-18
+           DISPLAY ' 2018 REJECTED. . . . : ' WS-CNT-REJECT-18
+           DISPLAY '================================================'
+           .
+       9000-CLEANUP.
+           CLOSE FD-BABY2017 FD-BABY2018 FD-GOOD2017 FD-GOOD2018
+                 FD-EXCPTRPT
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
