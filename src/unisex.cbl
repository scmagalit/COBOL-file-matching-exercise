@@ -0,0 +1,268 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. UNISEX.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Cross-reference B17MALE/B17FEM and B18MALE/B18FEM to report    *
+      * names that appear on both the boy and girl lists for the same *
+      * year. Each pair of boy/girl files is matched the same way     *
+      * MATCHMAL/MATCHFEM match a boy list across two years, except    *
+      * here we only care about the "in both" outcome.                *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-B17MALE ASSIGN TO B17MALE
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-B17MALE
+                  .
+           SELECT FD-B17FEM ASSIGN TO B17FEM
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-B17FEM
+                  .
+           SELECT FD-B18MALE ASSIGN TO B18MALE
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-B18MALE
+                  .
+           SELECT FD-B18FEM ASSIGN TO B18FEM
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-B18FEM
+                  .
+      * OUTPUT FILES
+           SELECT FD-UNISX17 ASSIGN TO UNISX17
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-UNISX17
+                  .
+           SELECT FD-UNISX18 ASSIGN TO UNISX18
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-UNISX18
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-B17MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  M17-REC.
+           05  M17-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  M17-NAME PIC X(11).
+
+       FD  FD-B17FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  F17-REC.
+           05  F17-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  F17-NAME PIC X(09).
+
+       FD  FD-B18MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  M18-REC.
+           05  M18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  M18-NAME PIC X(11).
+
+       FD  FD-B18FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  F18-REC.
+           05  F18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  F18-NAME PIC X(09).
+
+      * OUTPUT FILES
+       FD  FD-UNISX17
+           RECORD CONTAINS 21 CHARACTERS
+           RECORDING MODE F
+           .
+       01  U17-REC.
+           05  U17-NAME     PIC X(09).
+           05  FILLER       PIC X.
+           05  U17-MALE-RNK PIC 999.
+           05  FILLER       PIC X.
+           05  U17-FEM-RNK  PIC 999.
+
+       FD  FD-UNISX18
+           RECORD CONTAINS 21 CHARACTERS
+           RECORDING MODE F
+           .
+       01  U18-REC.
+           05  U18-NAME     PIC X(09).
+           05  FILLER       PIC X.
+           05  U18-MALE-RNK PIC 999.
+           05  FILLER       PIC X.
+           05  U18-FEM-RNK  PIC 999.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-M17FLAG PIC 9 VALUE 0.
+               88  EOFM17       VALUE 1.
+           05  WS-F17FLAG PIC 9 VALUE 0.
+               88  EOFF17       VALUE 1.
+           05  WS-M18FLAG PIC 9 VALUE 0.
+               88  EOFM18       VALUE 1.
+           05  WS-F18FLAG PIC 9 VALUE 0.
+               88  EOFF18       VALUE 1.
+      * Names are compared at the full male width, so the shorter
+      * female name is right-padded into an 11-character work field
+      * for the comparison instead of truncating the male name
+           05  WS-F17-CMP PIC X(11) VALUE SPACES.
+           05  WS-F18-CMP PIC X(11) VALUE SPACES.
+       01  WS-STATS.
+           05  WS-CNT-UNISEX-17 PIC 9(5) VALUE 0.
+           05  WS-CNT-UNISEX-18 PIC 9(5) VALUE 0.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-B17MALE PIC 99.
+               10 FS-B17FEM  PIC 99.
+               10 FS-B18MALE PIC 99.
+               10 FS-B18FEM  PIC 99.
+               10 FS-UNISX17 PIC 99.
+               10 FS-UNISX18 PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-CROSSREF-2017
+           PERFORM 3000-CROSSREF-2018
+
+           PERFORM 8000-SUMMARY
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-B17MALE FD-B17FEM FD-B18MALE FD-B18FEM
+           OPEN OUTPUT FD-UNISX17 FD-UNISX18
+
+           IF FILE-STATUS NOT = ZEROES
+              DISPLAY 'ERROR ON OPEN'
+              DISPLAY FILE-STATUS
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-CROSSREF-2017.
+           PERFORM 2100-READ-M17
+           PERFORM 2200-READ-F17
+           PERFORM UNTIL EOFM17 OR EOFF17
+              EVALUATE TRUE
+                  WHEN M17-NAME > WS-F17-CMP
+                       PERFORM 2200-READ-F17
+                  WHEN M17-NAME < WS-F17-CMP
+                       PERFORM 2100-READ-M17
+                  WHEN OTHER
+                       MOVE F17-NAME  TO U17-NAME
+                       MOVE M17-RANK  TO U17-MALE-RNK
+                       MOVE F17-RANK  TO U17-FEM-RNK
+                       WRITE U17-REC
+                       ADD 1 TO WS-CNT-UNISEX-17
+                       PERFORM 2100-READ-M17
+                       PERFORM 2200-READ-F17
+              END-EVALUATE
+           END-PERFORM
+           .
+       2100-READ-M17.
+           READ FD-B17MALE
+                AT END SET EOFM17 TO TRUE
+           END-READ
+
+           IF FS-B17MALE NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B17MALE)'
+              DISPLAY FS-B17MALE
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           .
+       2200-READ-F17.
+           READ FD-B17FEM
+                AT END SET EOFF17 TO TRUE
+           END-READ
+
+           IF FS-B17FEM NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B17FEM)'
+              DISPLAY FS-B17FEM
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           IF NOT EOFF17
+              MOVE F17-NAME TO WS-F17-CMP
+           END-IF
+           .
+       3000-CROSSREF-2018.
+           PERFORM 3100-READ-M18
+           PERFORM 3200-READ-F18
+           PERFORM UNTIL EOFM18 OR EOFF18
+              EVALUATE TRUE
+                  WHEN M18-NAME > WS-F18-CMP
+                       PERFORM 3200-READ-F18
+                  WHEN M18-NAME < WS-F18-CMP
+                       PERFORM 3100-READ-M18
+                  WHEN OTHER
+                       MOVE F18-NAME  TO U18-NAME
+                       MOVE M18-RANK  TO U18-MALE-RNK
+                       MOVE F18-RANK  TO U18-FEM-RNK
+                       WRITE U18-REC
+                       ADD 1 TO WS-CNT-UNISEX-18
+                       PERFORM 3100-READ-M18
+                       PERFORM 3200-READ-F18
+              END-EVALUATE
+           END-PERFORM
+           .
+       3100-READ-M18.
+           READ FD-B18MALE
+                AT END SET EOFM18 TO TRUE
+           END-READ
+
+           IF FS-B18MALE NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B18MALE)'
+              DISPLAY FS-B18MALE
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           .
+       3200-READ-F18.
+           READ FD-B18FEM
+                AT END SET EOFF18 TO TRUE
+           END-READ
+
+           IF FS-B18FEM NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B18FEM)'
+              DISPLAY FS-B18FEM
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           IF NOT EOFF18
+              MOVE F18-NAME TO WS-F18-CMP
+           END-IF
+           .
+       8000-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY ' UNISEX NAME CROSS-REFERENCE SUMMARY'
+           DISPLAY '================================================'
+           DISPLAY ' UNISEX NAMES IN 2017. . : ' WS-CNT-UNISEX-17
+           DISPLAY ' UNISEX NAMES IN 2018. . : ' WS-CNT-UNISEX-18
+           DISPLAY '================================================'
+           .
+       9000-CLEANUP.
+           CLOSE FD-B17MALE FD-B17FEM FD-B18MALE FD-B18FEM
+                 FD-UNISX17 FD-UNISX18
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
