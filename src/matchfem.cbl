@@ -0,0 +1,182 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. MATCHFEM.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Generate 3 files based on female names in 2017 and 2018:       *
+      * 1.) Names in 2017 file only                                    *
+      * 2.) Names in 2018 file only                                    *
+      * 3.) Names in both files                                        *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-B17FEM ASSIGN TO B17FEM
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-B17FEM
+                  .
+           SELECT FD-B18FEM ASSIGN TO B18FEM
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-B18FEM
+                  .
+      * OUTPUT FILES
+           SELECT FD-F17ONLY ASSIGN TO F17ONLY
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-F17ONLY
+                  .
+           SELECT FD-F18ONLY ASSIGN TO F18ONLY
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-F18ONLY
+                  .
+           SELECT FD-FEMBOTH ASSIGN TO FEMBOTH
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-FEMBOTH
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-B17FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  F17-REC.
+           05  F17-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  F17-NAME PIC X(09).
+
+       FD  FD-B18FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  F18-REC.
+           05  F18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  F18-NAME PIC X(09).
+
+      * OUTPUT FILES
+       FD  FD-F17ONLY
+           RECORD CONTAINS 09 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O17-REC.
+           05  O17-NAME PIC X(09).
+
+       FD  FD-F18ONLY
+           RECORD CONTAINS 09 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O18-REC.
+           05  O18-NAME PIC X(09).
+
+       FD  FD-FEMBOTH
+           RECORD CONTAINS 09 CHARACTERS
+           RECORDING MODE F
+           .
+       01  BTH-REC.
+           05  BTH-NAME PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-F17FLAG PIC 9 VALUE 0.
+               88  EOF17        VALUE 1.
+           05  WS-F18FLAG PIC 9 VALUE 0.
+               88  EOF18        VALUE 1.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-B17FEM   PIC 99.
+               10 FS-B18FEM   PIC 99.
+               10 FS-F17ONLY  PIC 99.
+               10 FS-F18ONLY  PIC 99.
+               10 FS-FEMBOTH  PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-READ-F17
+           PERFORM 3000-READ-F18
+      * Process records until either file reaches the end
+           PERFORM UNTIL EOF17 OR EOF18
+              EVALUATE TRUE
+                  WHEN F17-NAME > F18-NAME
+                       MOVE F18-NAME TO O18-NAME
+                       WRITE O18-REC
+                       PERFORM 3000-READ-F18
+                  WHEN F17-NAME < F18-NAME
+                       MOVE F17-NAME TO O17-NAME
+                       WRITE O17-REC
+                       PERFORM 2000-READ-F17
+                  WHEN OTHER
+                       MOVE F18-NAME TO BTH-NAME
+                       WRITE BTH-REC
+                       PERFORM 2000-READ-F17
+                       PERFORM 3000-READ-F18
+              END-EVALUATE
+           END-PERFORM
+      * Since previous perform block ensures that one of the files
+      * reached EOF, only one of the following perform blocks will be
+      * executed. If both reached EOF at the same time, none will be
+      * executed.
+           PERFORM UNTIL EOF17
+              MOVE F17-NAME TO O17-NAME
+              WRITE O17-REC
+              PERFORM 2000-READ-F17
+           END-PERFORM
+
+           PERFORM UNTIL EOF18
+              MOVE F18-NAME TO O18-NAME
+              WRITE O18-REC
+              PERFORM 3000-READ-F18
+           END-PERFORM
+
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-B17FEM FD-B18FEM
+           OPEN OUTPUT FD-F17ONLY FD-F18ONLY FD-FEMBOTH
+
+           IF FILE-STATUS NOT = ZEROES
+              DISPLAY 'ERROR ON OPEN'
+              DISPLAY FILE-STATUS
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-READ-F17.
+           READ FD-B17FEM
+                AT END SET EOF17 TO TRUE
+           END-READ
+
+           IF FS-B17FEM NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B17FEM)'
+              DISPLAY FS-B17FEM
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       3000-READ-F18.
+           READ FD-B18FEM
+                AT END SET EOF18 TO TRUE
+           END-READ
+
+           IF FS-B18FEM NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B18FEM)'
+              DISPLAY FS-B18FEM
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       9000-CLEANUP.
+           CLOSE FD-B17FEM FD-B18FEM FD-F17ONLY FD-F18ONLY FD-FEMBOTH
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
