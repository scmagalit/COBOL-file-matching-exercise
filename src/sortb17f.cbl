@@ -77,7 +77,10 @@
       * filter records before releasing (writing) from input record.
       * We use OUTPUT PROCEDURE to edit the format of the output file
       * since the input and output files don't have the same format
+      * S17-RANK is a secondary key so ties on S17-FEM come out in a
+      * deterministic order across reruns of the same input
            SORT SD-SORTFILE ON ASCENDING KEY S17-FEM
+                            ON ASCENDING KEY S17-RANK
                 USING FD-BABY2017
                 OUTPUT PROCEDURE 1000-OUTREC
 
