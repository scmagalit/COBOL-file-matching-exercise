@@ -0,0 +1,400 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. YEARMTCH.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Control-card driven equivalent of MATCHMAL/MATCHFEM. The two   *
+      * 2-digit years and the M/F gender switch are read from CTLCARD  *
+      * at 1000-INIT and used to build the two Bxx(MALE/FEM) input DD  *
+      * names and the three output DD names at runtime, so a new year  *
+      * pair does not need a new COBOL member. The male and female     *
+      * input/output files differ in record width, so both shapes are  *
+      * declared and only the pair matching CTL-GENDER is opened; each *
+      * read is copied into a common 11-character working name field   *
+      * so the match logic does not care which gender it is running.   *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CONTROL CARD
+           SELECT FD-CTLCARD ASSIGN TO CTLCARD
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-CTLCARD
+                  .
+      * INPUT FILES (dynamic - built from the control card years)
+           SELECT FD-YR1MALE ASSIGN TO WS-YR1-DDNAME
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-YR1MALE
+                  .
+           SELECT FD-YR2MALE ASSIGN TO WS-YR2-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR2MALE
+                  .
+           SELECT FD-YR1FEM ASSIGN TO WS-YR1-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR1FEM
+                  .
+           SELECT FD-YR2FEM ASSIGN TO WS-YR2-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR2FEM
+                  .
+      * OUTPUT FILES (dynamic - built from the control card years)
+           SELECT FD-YR1MONLY ASSIGN TO WS-YR1O-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR1ONLY
+                  .
+           SELECT FD-YR2MONLY ASSIGN TO WS-YR2O-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR2ONLY
+                  .
+           SELECT FD-MALEBOTH ASSIGN TO WS-BOTH-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YRBOTH
+                  .
+           SELECT FD-YR1FONLY ASSIGN TO WS-YR1O-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR1FONLY
+                  .
+           SELECT FD-YR2FONLY ASSIGN TO WS-YR2O-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR2FONLY
+                  .
+           SELECT FD-FEMBOTH ASSIGN TO WS-BOTH-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-FEMBOTH
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * CONTROL CARD
+       FD  FD-CTLCARD
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE F
+           .
+       01  CTL-REC.
+           05  CTL-YEAR1  PIC XX.
+           05  CTL-YEAR2  PIC XX.
+           05  CTL-GENDER PIC X.
+               88  CTL-MALE   VALUE 'M'.
+               88  CTL-FEMALE VALUE 'F'.
+
+      * INPUT FILES
+       FD  FD-YR1MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y1M-REC.
+           05  Y1M-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y1M-NAME PIC X(11).
+
+       FD  FD-YR2MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y2M-REC.
+           05  Y2M-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y2M-NAME PIC X(11).
+
+       FD  FD-YR1FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y1F-REC.
+           05  Y1F-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y1F-NAME PIC X(09).
+
+       FD  FD-YR2FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y2F-REC.
+           05  Y2F-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y2F-NAME PIC X(09).
+
+      * OUTPUT FILES
+       FD  FD-YR1MONLY
+           RECORD CONTAINS 11 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O1M-REC.
+           05  O1M-NAME PIC X(11).
+
+       FD  FD-YR2MONLY
+           RECORD CONTAINS 11 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O2M-REC.
+           05  O2M-NAME PIC X(11).
+
+       FD  FD-MALEBOTH
+           RECORD CONTAINS 11 CHARACTERS
+           RECORDING MODE F
+           .
+       01  BTHM-REC.
+           05  BTHM-NAME PIC X(11).
+
+       FD  FD-YR1FONLY
+           RECORD CONTAINS 9 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O1F-REC.
+           05  O1F-NAME PIC X(09).
+
+       FD  FD-YR2FONLY
+           RECORD CONTAINS 9 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O2F-REC.
+           05  O2F-NAME PIC X(09).
+
+       FD  FD-FEMBOTH
+           RECORD CONTAINS 9 CHARACTERS
+           RECORDING MODE F
+           .
+       01  BTHF-REC.
+           05  BTHF-NAME PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-Y1FLAG PIC 9 VALUE 0.
+               88  EOF1         VALUE 1.
+           05  WS-Y2FLAG PIC 9 VALUE 0.
+               88  EOF2         VALUE 1.
+      * Common working copy of the current record from each input
+      * file, regardless of which gender's FD supplied it
+           05  WS-Y1-RANK   PIC 999   VALUE 0.
+           05  WS-Y1-NAME   PIC X(11) VALUE SPACES.
+           05  WS-Y2-RANK   PIC 999   VALUE 0.
+           05  WS-Y2-NAME   PIC X(11) VALUE SPACES.
+       01  WS-DYNAMIC-NAMES.
+           05  WS-YR1-DDNAME  PIC X(20) VALUE SPACES.
+           05  WS-YR2-DDNAME  PIC X(20) VALUE SPACES.
+           05  WS-YR1O-DDNAME PIC X(20) VALUE SPACES.
+           05  WS-YR2O-DDNAME PIC X(20) VALUE SPACES.
+           05  WS-BOTH-DDNAME PIC X(20) VALUE SPACES.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-YR1MALE  PIC 99.
+               10 FS-YR2MALE  PIC 99.
+               10 FS-YR1FEM   PIC 99.
+               10 FS-YR2FEM   PIC 99.
+               10 FS-YR1ONLY  PIC 99.
+               10 FS-YR2ONLY  PIC 99.
+               10 FS-YRBOTH   PIC 99.
+               10 FS-YR1FONLY PIC 99.
+               10 FS-YR2FONLY PIC 99.
+               10 FS-FEMBOTH  PIC 99.
+           05  FS-CTLCARD PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-READ-YR1
+           PERFORM 3000-READ-YR2
+
+      * Process records until either file reaches the end
+           PERFORM UNTIL EOF1 OR EOF2
+              EVALUATE TRUE
+                  WHEN WS-Y1-NAME > WS-Y2-NAME
+                       PERFORM 4200-WRITE-YR2ONLY
+                       PERFORM 3000-READ-YR2
+                  WHEN WS-Y1-NAME < WS-Y2-NAME
+                       PERFORM 4100-WRITE-YR1ONLY
+                       PERFORM 2000-READ-YR1
+                  WHEN OTHER
+                       PERFORM 4300-WRITE-BOTH
+                       PERFORM 2000-READ-YR1
+                       PERFORM 3000-READ-YR2
+              END-EVALUATE
+           END-PERFORM
+      * Since previous perform block ensures that one of the files
+      * reached EOF, only one of the following perform blocks will be
+      * executed. If both reached EOF at the same time, none will be
+      * executed.
+           PERFORM UNTIL EOF1
+              PERFORM 4100-WRITE-YR1ONLY
+              PERFORM 2000-READ-YR1
+           END-PERFORM
+
+           PERFORM UNTIL EOF2
+              PERFORM 4200-WRITE-YR2ONLY
+              PERFORM 3000-READ-YR2
+           END-PERFORM
+
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-CTLCARD
+           IF FS-CTLCARD NOT = 0
+              DISPLAY 'ERROR OPENING CTLCARD'
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           READ FD-CTLCARD
+           IF FS-CTLCARD NOT = 0
+              DISPLAY 'ERROR READING CTLCARD'
+              PERFORM 9999-TERMINATE
+           END-IF
+           CLOSE FD-CTLCARD
+
+           IF CTL-MALE
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                     'MALE' DELIMITED BY SIZE INTO WS-YR1-DDNAME
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR2 DELIMITED BY SIZE
+                     'MALE' DELIMITED BY SIZE INTO WS-YR2-DDNAME
+              STRING 'M' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                     'ONLY' DELIMITED BY SIZE INTO WS-YR1O-DDNAME
+              STRING 'M' DELIMITED BY SIZE CTL-YEAR2 DELIMITED BY SIZE
+                     'ONLY' DELIMITED BY SIZE INTO WS-YR2O-DDNAME
+              MOVE 'MALEBOTH' TO WS-BOTH-DDNAME
+
+              OPEN INPUT FD-YR1MALE FD-YR2MALE
+              IF FS-YR1MALE NOT = 0 OR FS-YR2MALE NOT = 0
+                 DISPLAY 'ERROR ON OPEN'
+                 PERFORM 9999-TERMINATE
+              END-IF
+
+              OPEN OUTPUT FD-YR1MONLY FD-YR2MONLY FD-MALEBOTH
+              IF FS-YR1ONLY NOT = 0 OR FS-YR2ONLY NOT = 0
+                              OR FS-YRBOTH NOT = 0
+                 DISPLAY 'ERROR ON OPEN'
+                 PERFORM 9999-TERMINATE
+              END-IF
+           ELSE
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                     'FEM' DELIMITED BY SIZE INTO WS-YR1-DDNAME
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR2 DELIMITED BY SIZE
+                     'FEM' DELIMITED BY SIZE INTO WS-YR2-DDNAME
+              STRING 'F' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                     'ONLY' DELIMITED BY SIZE INTO WS-YR1O-DDNAME
+              STRING 'F' DELIMITED BY SIZE CTL-YEAR2 DELIMITED BY SIZE
+                     'ONLY' DELIMITED BY SIZE INTO WS-YR2O-DDNAME
+              MOVE 'FEMBOTH' TO WS-BOTH-DDNAME
+
+              OPEN INPUT FD-YR1FEM FD-YR2FEM
+              IF FS-YR1FEM NOT = 0 OR FS-YR2FEM NOT = 0
+                 DISPLAY 'ERROR ON OPEN'
+                 PERFORM 9999-TERMINATE
+              END-IF
+
+              OPEN OUTPUT FD-YR1FONLY FD-YR2FONLY FD-FEMBOTH
+              IF FS-YR1FONLY NOT = 0 OR FS-YR2FONLY NOT = 0
+                              OR FS-FEMBOTH NOT = 0
+                 DISPLAY 'ERROR ON OPEN'
+                 PERFORM 9999-TERMINATE
+              END-IF
+           END-IF
+           .
+       2000-READ-YR1.
+           IF CTL-MALE
+              READ FD-YR1MALE
+                   AT END SET EOF1 TO TRUE
+              END-READ
+              IF FS-YR1MALE NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR1MALE)'
+                 DISPLAY FS-YR1MALE
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF1
+                 MOVE Y1M-RANK TO WS-Y1-RANK
+                 MOVE Y1M-NAME TO WS-Y1-NAME
+              END-IF
+           ELSE
+              READ FD-YR1FEM
+                   AT END SET EOF1 TO TRUE
+              END-READ
+              IF FS-YR1FEM NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR1FEM)'
+                 DISPLAY FS-YR1FEM
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF1
+                 MOVE SPACES TO WS-Y1-NAME
+                 MOVE Y1F-RANK TO WS-Y1-RANK
+                 MOVE Y1F-NAME TO WS-Y1-NAME
+              END-IF
+           END-IF
+           .
+       3000-READ-YR2.
+           IF CTL-MALE
+              READ FD-YR2MALE
+                   AT END SET EOF2 TO TRUE
+              END-READ
+              IF FS-YR2MALE NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR2MALE)'
+                 DISPLAY FS-YR2MALE
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF2
+                 MOVE Y2M-RANK TO WS-Y2-RANK
+                 MOVE Y2M-NAME TO WS-Y2-NAME
+              END-IF
+           ELSE
+              READ FD-YR2FEM
+                   AT END SET EOF2 TO TRUE
+              END-READ
+              IF FS-YR2FEM NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR2FEM)'
+                 DISPLAY FS-YR2FEM
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF2
+                 MOVE SPACES TO WS-Y2-NAME
+                 MOVE Y2F-RANK TO WS-Y2-RANK
+                 MOVE Y2F-NAME TO WS-Y2-NAME
+              END-IF
+           END-IF
+           .
+       4100-WRITE-YR1ONLY.
+           IF CTL-MALE
+              MOVE WS-Y1-NAME TO O1M-NAME
+              WRITE O1M-REC
+           ELSE
+              MOVE WS-Y1-NAME TO O1F-NAME
+              WRITE O1F-REC
+           END-IF
+           .
+       4200-WRITE-YR2ONLY.
+           IF CTL-MALE
+              MOVE WS-Y2-NAME TO O2M-NAME
+              WRITE O2M-REC
+           ELSE
+              MOVE WS-Y2-NAME TO O2F-NAME
+              WRITE O2F-REC
+           END-IF
+           .
+       4300-WRITE-BOTH.
+           IF CTL-MALE
+              MOVE WS-Y2-NAME TO BTHM-NAME
+              WRITE BTHM-REC
+           ELSE
+              MOVE WS-Y2-NAME TO BTHF-NAME
+              WRITE BTHF-REC
+           END-IF
+           .
+       9000-CLEANUP.
+           IF CTL-MALE
+              CLOSE FD-YR1MALE FD-YR2MALE
+                    FD-YR1MONLY FD-YR2MONLY FD-MALEBOTH
+           ELSE
+              CLOSE FD-YR1FEM FD-YR2FEM
+                    FD-YR1FONLY FD-YR2FONLY FD-FEMBOTH
+           END-IF
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
