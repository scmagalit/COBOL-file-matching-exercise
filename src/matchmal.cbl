@@ -36,23 +36,32 @@
                   ORGANIZATION     IS SEQUENTIAL
                   FILE STATUS      IS FS-MALEBOTH
                   .
+      * CHECKPOINT/RESTART FILE
+           SELECT FD-MALCHKPT ASSIGN TO MALCHKPT
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-MALCHKPT
+                  .
       *------------------------
        DATA DIVISION.
       *------------------------
        FILE SECTION.
-      * INPUT FILES 
+      * INPUT FILES
        FD  FD-B17MALE
-           RECORD CONTAINS 11 CHARACTERS
+           RECORD CONTAINS 15 CHARACTERS
            RECORDING MODE F
            .
        01  M17-REC.
+           05  M17-RANK PIC 999.
+           05  FILLER   PIC X.
            05  M17-NAME PIC X(11).
 
        FD  FD-B18MALE
-           RECORD CONTAINS 11 CHARACTERS
+           RECORD CONTAINS 15 CHARACTERS
            RECORDING MODE F
            .
        01  M18-REC.
+           05  M18-RANK PIC 999.
+           05  FILLER   PIC X.
            05  M18-NAME PIC X(11).
 
       * OUTPUT FILES
@@ -77,12 +86,49 @@
        01  BTH-REC.
            05  BTH-NAME PIC X(11).
 
+      * CHECKPOINT/RESTART FILE
+       FD  FD-MALCHKPT
+           RECORD CONTAINS 43 CHARACTERS
+           RECORDING MODE F
+           .
+       01  CKPT-REC.
+           05  CKPT-COUNT    PIC 9(7).
+           05  FILLER        PIC X.
+           05  CKPT-KEY      PIC X(11).
+           05  FILLER        PIC X.
+           05  CKPT-WRT-O17  PIC 9(7).
+           05  FILLER        PIC X.
+           05  CKPT-WRT-O18  PIC 9(7).
+           05  FILLER        PIC X.
+           05  CKPT-WRT-BTH  PIC 9(7).
+
        WORKING-STORAGE SECTION.
        01  WS-VARS.
            05  WS-M17FLAG PIC 9 VALUE 0.
                88  EOF17        VALUE 1.
            05  WS-M18FLAG PIC 9 VALUE 0.
                88  EOF18        VALUE 1.
+       01  WS-CONTROL-TOTALS.
+           05  WS-CNT-READ-M17  PIC 9(7) VALUE 0.
+           05  WS-CNT-READ-M18  PIC 9(7) VALUE 0.
+           05  WS-CNT-WRT-O17   PIC 9(7) VALUE 0.
+           05  WS-CNT-WRT-O18   PIC 9(7) VALUE 0.
+           05  WS-CNT-WRT-BTH   PIC 9(7) VALUE 0.
+           05  WS-CNT-IN-TOTAL  PIC 9(7) VALUE 0.
+           05  WS-CNT-OUT-TOTAL PIC 9(7) VALUE 0.
+       01  WS-CHECKPOINT.
+           05  WS-CKPT-INTERVAL PIC 9(5) VALUE 1000.
+           05  WS-CKPT-COUNT    PIC 9(5) VALUE 0.
+           05  WS-CKPT-PROC     PIC 9(7) VALUE 0.
+           05  WS-LAST-KEY      PIC X(11) VALUE SPACES.
+           05  WS-RESTART-SW    PIC X VALUE 'N'.
+               88  RESTART-RUN  VALUE 'Y'.
+           05  WS-RESTART-KEY   PIC X(11) VALUE SPACES.
+           05  WS-CKPT-EOF-SW   PIC X VALUE 'N'.
+               88  CKPT-EOF     VALUE 'Y'.
+           05  WS-RESTART-WRT-O17 PIC 9(7) VALUE 0.
+           05  WS-RESTART-WRT-O18 PIC 9(7) VALUE 0.
+           05  WS-RESTART-WRT-BTH PIC 9(7) VALUE 0.
        01  WS-SYS-VARS.
            05  FILE-STATUS.
                10 FS-B17MALE  PIC 99.
@@ -90,6 +136,7 @@
                10 FS-M17ONLY  PIC 99.
                10 FS-M18ONLY  PIC 99.
                10 FS-MALEBOTH PIC 99.
+           05  FS-MALCHKPT PIC 99.
 
       *------------------------
        PROCEDURE DIVISION.
@@ -99,50 +146,144 @@
 
            PERFORM 2000-READ-M17
            PERFORM 3000-READ-M18
+
+           IF RESTART-RUN
+              PERFORM 1600-REPOSITION
+           END-IF
       * Process records until either file reaches the end
-           PERFORM UNTIL EOF17 OR EOF18 
+           PERFORM UNTIL EOF17 OR EOF18
               EVALUATE TRUE
-                  WHEN M17-NAME > M18-NAME 
-                       WRITE O18-REC FROM M18-REC
-                       PERFORM 3000-READ-M18 
-                  WHEN M17-NAME < M18-NAME 
-                       WRITE O17-REC FROM M17-REC
+                  WHEN M17-NAME > M18-NAME
+                       MOVE M18-NAME TO O18-NAME
+                       MOVE M18-NAME TO WS-LAST-KEY
+                       WRITE O18-REC
+                       ADD 1 TO WS-CNT-WRT-O18
+                       PERFORM 3000-READ-M18
+                  WHEN M17-NAME < M18-NAME
+                       MOVE M17-NAME TO O17-NAME
+                       MOVE M17-NAME TO WS-LAST-KEY
+                       WRITE O17-REC
+                       ADD 1 TO WS-CNT-WRT-O17
                        PERFORM 2000-READ-M17
                   WHEN OTHER
-                       WRITE BTH-REC FROM M18-REC
+                       MOVE M18-NAME TO BTH-NAME
+                       MOVE M18-NAME TO WS-LAST-KEY
+                       WRITE BTH-REC
+                       ADD 1 TO WS-CNT-WRT-BTH
                        PERFORM 2000-READ-M17
                        PERFORM 3000-READ-M18
               END-EVALUATE
-           END-PERFORM 
-      * Since previous perform block ensures that one of the files 
+              PERFORM 1700-CHECKPOINT
+           END-PERFORM
+      * Since previous perform block ensures that one of the files
       * reached EOF, only one of the following perform blocks will be
-      * executed. If both reached EOF at the same time, none will be 
+      * executed. If both reached EOF at the same time, none will be
       * executed.
-           PERFORM UNTIL EOF17 
-              WRITE O17-REC FROM M17-REC
+           PERFORM UNTIL EOF17
+              MOVE M17-NAME TO O17-NAME
+              MOVE M17-NAME TO WS-LAST-KEY
+              WRITE O17-REC
+              ADD 1 TO WS-CNT-WRT-O17
               PERFORM 2000-READ-M17
+              PERFORM 1700-CHECKPOINT
            END-PERFORM
 
            PERFORM UNTIL EOF18
-              WRITE O18-REC FROM M18-REC
+              MOVE M18-NAME TO O18-NAME
+              MOVE M18-NAME TO WS-LAST-KEY
+              WRITE O18-REC
+              ADD 1 TO WS-CNT-WRT-O18
               PERFORM 3000-READ-M18
+              PERFORM 1700-CHECKPOINT
            END-PERFORM
 
+           PERFORM 8000-BALANCE
+
            PERFORM 9000-CLEANUP
            .
        1000-INIT.
+      * Restart indicator is passed in as a PARM on the EXEC card
+           ACCEPT WS-RESTART-SW FROM COMMAND-LINE
+           IF WS-RESTART-SW NOT = 'Y'
+              MOVE 'N' TO WS-RESTART-SW
+           END-IF
+
            OPEN INPUT FD-B17MALE FD-B18MALE
-           OPEN OUTPUT FD-M17ONLY FD-M18ONLY FD-MALEBOTH
+
+           IF RESTART-RUN
+              OPEN EXTEND FD-M17ONLY FD-M18ONLY FD-MALEBOTH
+           ELSE
+              OPEN OUTPUT FD-M17ONLY FD-M18ONLY FD-MALEBOTH
+           END-IF
 
            IF FILE-STATUS NOT = ZEROES
               DISPLAY 'ERROR ON OPEN'
               DISPLAY FILE-STATUS
               PERFORM 9999-TERMINATE
            END-IF
+
+           IF RESTART-RUN
+              PERFORM 1500-READ-LAST-CHECKPOINT
+              MOVE WS-RESTART-WRT-O17 TO WS-CNT-WRT-O17
+              MOVE WS-RESTART-WRT-O18 TO WS-CNT-WRT-O18
+              MOVE WS-RESTART-WRT-BTH TO WS-CNT-WRT-BTH
+              OPEN EXTEND FD-MALCHKPT
+           ELSE
+              OPEN OUTPUT FD-MALCHKPT
+           END-IF
+
+           IF FS-MALCHKPT NOT = 0
+              DISPLAY 'ERROR ON OPEN (MALCHKPT)'
+              DISPLAY FS-MALCHKPT
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       1500-READ-LAST-CHECKPOINT.
+           OPEN INPUT FD-MALCHKPT
+           IF FS-MALCHKPT NOT = 0
+              DISPLAY 'NO PRIOR CHECKPOINT FOUND, RESTART FROM START'
+           ELSE
+              PERFORM UNTIL CKPT-EOF
+                 READ FD-MALCHKPT
+                      AT END SET CKPT-EOF TO TRUE
+                 END-READ
+                 IF NOT CKPT-EOF
+                    MOVE CKPT-KEY     TO WS-RESTART-KEY
+                    MOVE CKPT-WRT-O17 TO WS-RESTART-WRT-O17
+                    MOVE CKPT-WRT-O18 TO WS-RESTART-WRT-O18
+                    MOVE CKPT-WRT-BTH TO WS-RESTART-WRT-BTH
+                 END-IF
+              END-PERFORM
+              CLOSE FD-MALCHKPT
+              DISPLAY 'RESTARTING AFTER KEY: ' WS-RESTART-KEY
+           END-IF
+           .
+       1600-REPOSITION.
+      * Skip-read both input files up to the last checkpointed key so
+      * the merge resumes where the prior run left off
+           PERFORM UNTIL M17-NAME > WS-RESTART-KEY OR EOF17
+              PERFORM 2000-READ-M17
+           END-PERFORM
+           PERFORM UNTIL M18-NAME > WS-RESTART-KEY OR EOF18
+              PERFORM 3000-READ-M18
+           END-PERFORM
+           .
+       1700-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNT
+           ADD 1 TO WS-CKPT-PROC
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+              MOVE 0 TO WS-CKPT-COUNT
+              MOVE WS-CKPT-PROC   TO CKPT-COUNT
+              MOVE WS-LAST-KEY    TO CKPT-KEY
+              MOVE WS-CNT-WRT-O17 TO CKPT-WRT-O17
+              MOVE WS-CNT-WRT-O18 TO CKPT-WRT-O18
+              MOVE WS-CNT-WRT-BTH TO CKPT-WRT-BTH
+              WRITE CKPT-REC
+           END-IF
            .
        2000-READ-M17.
            READ FD-B17MALE
-                AT END SET EOF17 TO TRUE 
+                AT END SET EOF17 TO TRUE
            END-READ
 
            IF FS-B17MALE NOT = 0 AND 10
@@ -150,10 +291,14 @@
               DISPLAY FS-B17MALE
               PERFORM 9999-TERMINATE
            END-IF
+
+           IF NOT EOF17
+              ADD 1 TO WS-CNT-READ-M17
+           END-IF
            .
        3000-READ-M18.
            READ FD-B18MALE
-                AT END SET EOF18 TO TRUE 
+                AT END SET EOF18 TO TRUE
            END-READ
 
            IF FS-B18MALE NOT = 0 AND 10
@@ -161,9 +306,41 @@
               DISPLAY FS-B18MALE
               PERFORM 9999-TERMINATE
            END-IF
+
+           IF NOT EOF18
+              ADD 1 TO WS-CNT-READ-M18
+           END-IF
+           .
+      * A MALEBOTH record is matched off of one input record from
+      * each file, so it accounts for two input records, not one
+       8000-BALANCE.
+           COMPUTE WS-CNT-IN-TOTAL =
+                   WS-CNT-READ-M17 + WS-CNT-READ-M18
+           COMPUTE WS-CNT-OUT-TOTAL =
+                   WS-CNT-WRT-O17 + WS-CNT-WRT-O18
+                   + (2 * WS-CNT-WRT-BTH)
+
+           DISPLAY '================================================'
+           DISPLAY ' MATCHMAL CONTROL TOTALS'
+           DISPLAY '================================================'
+           DISPLAY ' B17MALE READ. . . . : ' WS-CNT-READ-M17
+           DISPLAY ' B18MALE READ. . . . : ' WS-CNT-READ-M18
+           DISPLAY ' INPUT TOTAL. . . . . : ' WS-CNT-IN-TOTAL
+           DISPLAY ' M17ONLY WRITTEN. . . : ' WS-CNT-WRT-O17
+           DISPLAY ' M18ONLY WRITTEN. . . : ' WS-CNT-WRT-O18
+           DISPLAY ' MALEBOTH WRITTEN. . : ' WS-CNT-WRT-BTH
+           DISPLAY ' OUTPUT TOTAL . . . . : ' WS-CNT-OUT-TOTAL
+
+           IF WS-CNT-OUT-TOTAL = WS-CNT-IN-TOTAL
+              DISPLAY ' RUN IS IN BALANCE'
+           ELSE
+              DISPLAY ' *** RUN IS OUT OF BALANCE ***'
+           END-IF
+           DISPLAY '================================================'
            .
        9000-CLEANUP.
            CLOSE FD-B17MALE FD-B18MALE FD-M17ONLY FD-M18ONLY FD-MALEBOTH
+                 FD-MALCHKPT
 
            PERFORM 9999-TERMINATE
            .
