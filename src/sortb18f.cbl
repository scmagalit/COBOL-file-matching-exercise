@@ -0,0 +1,121 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. SORTB18F.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Sorting BABY2018 file according to and retaining female names  *
+      * only (and ranking to be used for succeeding steps              *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-BABY2018 ASSIGN TO BABY2018
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-BABY2018
+                  .
+      * OUTPUT FILES
+           SELECT FD-B18FEM ASSIGN TO B18FEM
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-B18FEM
+                  .
+      * SORT FILES
+           SELECT SD-SORTFILE ASSIGN TO SORTFILE
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-BABY2018
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE F
+           .
+       01  B18-REC.
+           05  B18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  B18-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  B18-FEM  PIC X(09).
+      * OUTPUT FILES
+       FD  FD-B18FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  F18-REC.
+           05  F18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  F18-FEM PIC X(09).
+      * SORT FILES
+       SD  SD-SORTFILE
+           RECORD CONTAINS 25 CHARACTERS
+           .
+       01  S18-REC.
+           05  S18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  S18-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  S18-FEM  PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-SORT-FLAG PIC 9 VALUE 0.
+               88  EOF            VALUE 1.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-BABY2018 PIC 99.
+               10 FS-B18FEM   PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+      * We use USING instead of INPUT PROCEDURE since we don't need to
+      * filter records before releasing (writing) from input record.
+      * We use OUTPUT PROCEDURE to edit the format of the output file
+      * since the input and output files don't have the same format
+           SORT SD-SORTFILE ON ASCENDING KEY S18-FEM
+                USING FD-BABY2018
+                OUTPUT PROCEDURE 1000-OUTREC
+
+           DISPLAY 'PROGRAM TERMINATED'
+           PERFORM 9999-TERMINATE
+           .
+       1000-OUTREC.
+           OPEN OUTPUT FD-B18FEM
+           IF FS-B18FEM NOT = 0
+              DISPLAY 'ERROR OPENING FD-B18FEM'
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           PERFORM 1100-READ-SORTFILE
+      * Perform one read before entering loop to prevent execution of
+      * loop when file is empty
+           PERFORM UNTIL EOF
+              MOVE SPACES TO F18-REC
+              MOVE S18-RANK TO F18-RANK
+              MOVE S18-FEM TO F18-FEM
+
+              WRITE F18-REC
+              IF FS-B18FEM NOT = 0
+                 DISPLAY 'ERROR WRITING TO FD-B18FEM'
+                 DISPLAY F18-REC
+                 PERFORM 9999-TERMINATE
+              END-IF
+
+              PERFORM 1100-READ-SORTFILE
+           END-PERFORM
+           .
+       1100-READ-SORTFILE.
+      * RETURN keyword is like READ for SD file (OUTPUT PROCEDURE)
+      * RELEASE keyword is like WRITE for SD file (INPUT PROCEDURE)
+           RETURN SD-SORTFILE
+              AT END SET EOF TO TRUE
+           END-RETURN
+           .
+       9999-TERMINATE.
+           STOP RUN
+           .
\ No newline at end of file
