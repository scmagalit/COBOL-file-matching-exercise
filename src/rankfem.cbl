@@ -26,6 +26,15 @@
                   ORGANIZATION     IS SEQUENTIAL
                   FILE STATUS      IS FS-RANKCHNG
                   .
+           SELECT FD-DROPPED ASSIGN TO DROPPED
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-DROPPED
+                  .
+      * CHECKPOINT/RESTART FILE
+           SELECT FD-FEMCHKPT ASSIGN TO FEMCHKPT
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-FEMCHKPT
+                  .
       *------------------------
        DATA DIVISION.
       *------------------------
@@ -61,6 +70,35 @@
            05  FILLER   PIC X.
            05  R18-CHNG PIC XXX.
 
+       FD  FD-DROPPED
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  DRP-REC.
+           05  DRP-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  DRP-NAME PIC X(09).
+
+      * CHECKPOINT/RESTART FILE
+       FD  FD-FEMCHKPT
+           RECORD CONTAINS 47 CHARACTERS
+           RECORDING MODE F
+           .
+       01  CKPT-REC.
+           05  CKPT-COUNT     PIC 9(7).
+           05  FILLER         PIC X.
+           05  CKPT-KEY       PIC X(09).
+           05  FILLER         PIC X.
+           05  CKPT-CNT-TOTAL PIC 9(5).
+           05  FILLER         PIC X.
+           05  CKPT-CNT-NEW   PIC 9(5).
+           05  FILLER         PIC X.
+           05  CKPT-CNT-UP    PIC 9(5).
+           05  FILLER         PIC X.
+           05  CKPT-CNT-DOWN  PIC 9(5).
+           05  FILLER         PIC X.
+           05  CKPT-CNT-SAME  PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01  WS-VARS.
            05  WS-F17FLAG PIC 9 VALUE 0.
@@ -69,11 +107,38 @@
                88  EOF18        VALUE 1.
            05  WS-RANK-CHNG PIC +99 VALUE SPACES.
            05  WS-RANK-NUMC PIC S99 VALUE 0.
+       01  WS-STATS.
+           05  WS-CNT-TOTAL  PIC 9(5) VALUE 0.
+           05  WS-CNT-NEW    PIC 9(5) VALUE 0.
+           05  WS-CNT-UP     PIC 9(5) VALUE 0.
+           05  WS-CNT-DOWN   PIC 9(5) VALUE 0.
+           05  WS-CNT-SAME   PIC 9(5) VALUE 0.
+           05  WS-BEST-NUMC  PIC S99 VALUE 0.
+           05  WS-BEST-NAME  PIC X(09) VALUE SPACES.
+           05  WS-WORST-NUMC PIC S99 VALUE 0.
+           05  WS-WORST-NAME PIC X(09) VALUE SPACES.
+       01  WS-CHECKPOINT.
+           05  WS-CKPT-INTERVAL PIC 9(5) VALUE 1000.
+           05  WS-CKPT-COUNT    PIC 9(5) VALUE 0.
+           05  WS-CKPT-PROC     PIC 9(7) VALUE 0.
+           05  WS-LAST-KEY      PIC X(09) VALUE SPACES.
+           05  WS-RESTART-SW    PIC X VALUE 'N'.
+               88  RESTART-RUN  VALUE 'Y'.
+           05  WS-RESTART-KEY   PIC X(09) VALUE SPACES.
+           05  WS-CKPT-EOF-SW   PIC X VALUE 'N'.
+               88  CKPT-EOF     VALUE 'Y'.
+           05  WS-RESTART-CNT-TOTAL PIC 9(5) VALUE 0.
+           05  WS-RESTART-CNT-NEW   PIC 9(5) VALUE 0.
+           05  WS-RESTART-CNT-UP    PIC 9(5) VALUE 0.
+           05  WS-RESTART-CNT-DOWN  PIC 9(5) VALUE 0.
+           05  WS-RESTART-CNT-SAME  PIC 9(5) VALUE 0.
        01  WS-SYS-VARS.
            05  FILE-STATUS.
                10 FS-B17FEM  PIC 99.
                10 FS-B18FEM  PIC 99.
                10 FS-RANKCHNG  PIC 99.
+               10 FS-DROPPED   PIC 99.
+           05  FS-FEMCHKPT PIC 99.
 
       *------------------------
        PROCEDURE DIVISION.
@@ -83,6 +148,10 @@
 
            PERFORM 2000-READ-F17
            PERFORM 3000-READ-F18
+
+           IF RESTART-RUN
+              PERFORM 1600-REPOSITION
+           END-IF
       * Process records until either file reaches the end
            PERFORM UNTIL EOF17 OR EOF18
               MOVE SPACES TO R18-REC
@@ -93,8 +162,16 @@
                        MOVE F18-NAME TO R18-NAME
                        MOVE 'NEW'    TO R18-CHNG
                        WRITE R18-REC
+                       MOVE F18-NAME TO WS-LAST-KEY
+                       ADD 1 TO WS-CNT-NEW
+                       ADD 1 TO WS-CNT-TOTAL
                        PERFORM 3000-READ-F18
                   WHEN F17-NAME < F18-NAME
+      * Name existed in 2017 but dropped out of the 2018 rankings
+                       MOVE F17-RANK TO DRP-RANK
+                       MOVE F17-NAME TO DRP-NAME
+                       WRITE DRP-REC
+                       MOVE F17-NAME TO WS-LAST-KEY
                        PERFORM 2000-READ-F17
                   WHEN OTHER
       * Name exists in both, compute change in rank
@@ -104,32 +181,127 @@
                        MOVE WS-RANK-NUMC TO WS-RANK-CHNG
                        MOVE WS-RANK-CHNG TO R18-CHNG
                        WRITE R18-REC
+                       MOVE F18-NAME TO WS-LAST-KEY
+                       PERFORM 4000-ACCUM-STATS
                        PERFORM 2000-READ-F17
                        PERFORM 3000-READ-F18
               END-EVALUATE
+              PERFORM 1700-CHECKPOINT
+           END-PERFORM
+      * Since the main loop stops as soon as either file reaches EOF,
+      * any names remaining in the 2017 file dropped out of the 2018
+      * rankings and any names remaining in the 2018 file are new.
+           PERFORM UNTIL EOF17
+              MOVE F17-RANK TO DRP-RANK
+              MOVE F17-NAME TO DRP-NAME
+              WRITE DRP-REC
+              MOVE F17-NAME TO WS-LAST-KEY
+              PERFORM 2000-READ-F17
+              PERFORM 1700-CHECKPOINT
            END-PERFORM
-      * We only check the 2018 file for remaining records signifying
-      * new names.
+
            PERFORM UNTIL EOF18
               MOVE SPACES TO R18-REC
               MOVE F18-RANK TO R18-RANK
               MOVE F18-NAME TO R18-NAME
               MOVE '>NEW'   TO R18-CHNG
               WRITE R18-REC
+              MOVE F18-NAME TO WS-LAST-KEY
+              ADD 1 TO WS-CNT-NEW
+              ADD 1 TO WS-CNT-TOTAL
               PERFORM 3000-READ-F18
+              PERFORM 1700-CHECKPOINT
            END-PERFORM
 
+           PERFORM 8000-SUMMARY
+
            PERFORM 9000-CLEANUP
            .
        1000-INIT.
+      * Restart indicator is passed in as a PARM on the EXEC card
+           ACCEPT WS-RESTART-SW FROM COMMAND-LINE
+           IF WS-RESTART-SW NOT = 'Y'
+              MOVE 'N' TO WS-RESTART-SW
+           END-IF
+
            OPEN INPUT FD-B17FEM FD-B18FEM
-           OPEN OUTPUT FD-RANKCHNG
+
+           IF RESTART-RUN
+              OPEN EXTEND FD-RANKCHNG FD-DROPPED
+           ELSE
+              OPEN OUTPUT FD-RANKCHNG FD-DROPPED
+           END-IF
 
            IF FILE-STATUS NOT = ZEROES
               DISPLAY 'ERROR ON OPEN'
               DISPLAY FILE-STATUS
               PERFORM 9999-TERMINATE
            END-IF
+
+           IF RESTART-RUN
+              PERFORM 1500-READ-LAST-CHECKPOINT
+              MOVE WS-RESTART-CNT-TOTAL TO WS-CNT-TOTAL
+              MOVE WS-RESTART-CNT-NEW   TO WS-CNT-NEW
+              MOVE WS-RESTART-CNT-UP    TO WS-CNT-UP
+              MOVE WS-RESTART-CNT-DOWN  TO WS-CNT-DOWN
+              MOVE WS-RESTART-CNT-SAME  TO WS-CNT-SAME
+              OPEN EXTEND FD-FEMCHKPT
+           ELSE
+              OPEN OUTPUT FD-FEMCHKPT
+           END-IF
+
+           IF FS-FEMCHKPT NOT = 0
+              DISPLAY 'ERROR ON OPEN (FEMCHKPT)'
+              DISPLAY FS-FEMCHKPT
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       1500-READ-LAST-CHECKPOINT.
+           OPEN INPUT FD-FEMCHKPT
+           IF FS-FEMCHKPT NOT = 0
+              DISPLAY 'NO PRIOR CHECKPOINT FOUND, RESTART FROM START'
+           ELSE
+              PERFORM UNTIL CKPT-EOF
+                 READ FD-FEMCHKPT
+                      AT END SET CKPT-EOF TO TRUE
+                 END-READ
+                 IF NOT CKPT-EOF
+                    MOVE CKPT-KEY       TO WS-RESTART-KEY
+                    MOVE CKPT-CNT-TOTAL TO WS-RESTART-CNT-TOTAL
+                    MOVE CKPT-CNT-NEW   TO WS-RESTART-CNT-NEW
+                    MOVE CKPT-CNT-UP    TO WS-RESTART-CNT-UP
+                    MOVE CKPT-CNT-DOWN  TO WS-RESTART-CNT-DOWN
+                    MOVE CKPT-CNT-SAME  TO WS-RESTART-CNT-SAME
+                 END-IF
+              END-PERFORM
+              CLOSE FD-FEMCHKPT
+              DISPLAY 'RESTARTING AFTER KEY: ' WS-RESTART-KEY
+           END-IF
+           .
+       1600-REPOSITION.
+      * Skip-read both input files up to the last checkpointed key so
+      * the merge resumes where the prior run left off
+           PERFORM UNTIL F17-NAME > WS-RESTART-KEY OR EOF17
+              PERFORM 2000-READ-F17
+           END-PERFORM
+           PERFORM UNTIL F18-NAME > WS-RESTART-KEY OR EOF18
+              PERFORM 3000-READ-F18
+           END-PERFORM
+           .
+       1700-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNT
+           ADD 1 TO WS-CKPT-PROC
+           IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+              MOVE 0 TO WS-CKPT-COUNT
+              MOVE WS-CKPT-PROC TO CKPT-COUNT
+              MOVE WS-LAST-KEY  TO CKPT-KEY
+              MOVE WS-CNT-TOTAL TO CKPT-CNT-TOTAL
+              MOVE WS-CNT-NEW   TO CKPT-CNT-NEW
+              MOVE WS-CNT-UP    TO CKPT-CNT-UP
+              MOVE WS-CNT-DOWN  TO CKPT-CNT-DOWN
+              MOVE WS-CNT-SAME  TO CKPT-CNT-SAME
+              WRITE CKPT-REC
+           END-IF
            .
        2000-READ-F17.
            READ FD-B17FEM
@@ -153,8 +325,44 @@
               PERFORM 9999-TERMINATE
            END-IF
            .
+       4000-ACCUM-STATS.
+           ADD 1 TO WS-CNT-TOTAL
+           EVALUATE TRUE
+               WHEN WS-RANK-NUMC > 0
+                    ADD 1 TO WS-CNT-UP
+               WHEN WS-RANK-NUMC < 0
+                    ADD 1 TO WS-CNT-DOWN
+               WHEN OTHER
+                    ADD 1 TO WS-CNT-SAME
+           END-EVALUATE
+
+           IF WS-RANK-NUMC > WS-BEST-NUMC
+              MOVE WS-RANK-NUMC TO WS-BEST-NUMC
+              MOVE F18-NAME     TO WS-BEST-NAME
+           END-IF
+
+           IF WS-RANK-NUMC < WS-WORST-NUMC
+              MOVE WS-RANK-NUMC TO WS-WORST-NUMC
+              MOVE F18-NAME     TO WS-WORST-NAME
+           END-IF
+           .
+       8000-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY ' FEMALE NAME RANK CHANGE SUMMARY - 2017 TO 2018'
+           DISPLAY '================================================'
+           DISPLAY ' NAMES COMPARED. . . : ' WS-CNT-TOTAL
+           DISPLAY ' NEW NAMES IN 2018 . : ' WS-CNT-NEW
+           DISPLAY ' RANKED HIGHER (UP)  : ' WS-CNT-UP
+           DISPLAY ' RANKED LOWER (DOWN) : ' WS-CNT-DOWN
+           DISPLAY ' UNCHANGED. . . . . . : ' WS-CNT-SAME
+           DISPLAY ' BIGGEST GAINER. . . : ' WS-BEST-NAME
+                   ' (+' WS-BEST-NUMC ')'
+           DISPLAY ' BIGGEST LOSER . . . : ' WS-WORST-NAME
+                   ' (' WS-WORST-NUMC ')'
+           DISPLAY '================================================'
+           .
        9000-CLEANUP.
-           CLOSE FD-B17FEM FD-B18FEM FD-RANKCHNG
+           CLOSE FD-B17FEM FD-B18FEM FD-RANKCHNG FD-DROPPED FD-FEMCHKPT
 
            PERFORM 9999-TERMINATE
            .
