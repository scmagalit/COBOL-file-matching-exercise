@@ -0,0 +1,396 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. YEARRANK.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Control-card driven equivalent of RANKFEM (and, by gender      *
+      * switch, MALERANKCHNG). The two 2-digit years and the M/F       *
+      * gender switch are read from CTLCARD at 1000-INIT and used to   *
+      * build the two Bxx(MALE/FEM) input DD names and the rank        *
+      * change/dropped-name output DD names at runtime, so a new year  *
+      * pair does not need a new COBOL member. The male and female     *
+      * input files differ in record width, so both shapes are        *
+      * declared and only the one matching CTL-GENDER is opened; each  *
+      * read is copied into a common 11-character working name field  *
+      * so the rest of the program does not care which gender it is   *
+      * running. Checkpoint/restart is not carried over from RANKFEM  *
+      * here since a control-card run is expected to be re-driven with*
+      * a fresh control card rather than restarted mid-run.            *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CONTROL CARD
+           SELECT FD-CTLCARD ASSIGN TO CTLCARD
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-CTLCARD
+                  .
+      * INPUT FILES (dynamic - built from the control card years)
+           SELECT FD-YR1MALE ASSIGN TO WS-YR1-DDNAME
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-YR1MALE
+                  .
+           SELECT FD-YR2MALE ASSIGN TO WS-YR2-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR2MALE
+                  .
+           SELECT FD-YR1FEM ASSIGN TO WS-YR1-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR1FEM
+                  .
+           SELECT FD-YR2FEM ASSIGN TO WS-YR2-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YR2FEM
+                  .
+      * OUTPUT FILES (dynamic - built from the control card years)
+           SELECT FD-YRCHNG ASSIGN TO WS-CHNG-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YRCHNG
+                  .
+           SELECT FD-YRDROP ASSIGN TO WS-DROP-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-YRDROP
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * CONTROL CARD
+       FD  FD-CTLCARD
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE F
+           .
+       01  CTL-REC.
+           05  CTL-YEAR1  PIC XX.
+           05  CTL-YEAR2  PIC XX.
+           05  CTL-GENDER PIC X.
+               88  CTL-MALE   VALUE 'M'.
+               88  CTL-FEMALE VALUE 'F'.
+
+      * INPUT FILES
+       FD  FD-YR1MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y1M-REC.
+           05  Y1M-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y1M-NAME PIC X(11).
+
+       FD  FD-YR2MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y2M-REC.
+           05  Y2M-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y2M-NAME PIC X(11).
+
+       FD  FD-YR1FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y1F-REC.
+           05  Y1F-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y1F-NAME PIC X(09).
+
+       FD  FD-YR2FEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  Y2F-REC.
+           05  Y2F-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  Y2F-NAME PIC X(09).
+
+      * OUTPUT FILES
+       FD  FD-YRCHNG
+           RECORD CONTAINS 19 CHARACTERS
+           RECORDING MODE F
+           .
+       01  RCH-REC.
+           05  RCH-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  RCH-NAME PIC X(11).
+           05  FILLER   PIC X.
+           05  RCH-CHNG PIC XXX.
+
+       FD  FD-YRDROP
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  DRP-REC.
+           05  DRP-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  DRP-NAME PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-Y1FLAG PIC 9 VALUE 0.
+               88  EOF1         VALUE 1.
+           05  WS-Y2FLAG PIC 9 VALUE 0.
+               88  EOF2         VALUE 1.
+           05  WS-RANK-CHNG PIC +99 VALUE SPACES.
+           05  WS-RANK-NUMC PIC S99 VALUE 0.
+      * Common working copy of the current record from each input
+      * file, regardless of which gender's FD supplied it
+           05  WS-Y1-RANK   PIC 999   VALUE 0.
+           05  WS-Y1-NAME   PIC X(11) VALUE SPACES.
+           05  WS-Y2-RANK   PIC 999   VALUE 0.
+           05  WS-Y2-NAME   PIC X(11) VALUE SPACES.
+       01  WS-STATS.
+           05  WS-CNT-TOTAL  PIC 9(5) VALUE 0.
+           05  WS-CNT-NEW    PIC 9(5) VALUE 0.
+           05  WS-CNT-UP     PIC 9(5) VALUE 0.
+           05  WS-CNT-DOWN   PIC 9(5) VALUE 0.
+           05  WS-CNT-SAME   PIC 9(5) VALUE 0.
+           05  WS-BEST-NUMC  PIC S99 VALUE 0.
+           05  WS-BEST-NAME  PIC X(11) VALUE SPACES.
+           05  WS-WORST-NUMC PIC S99 VALUE 0.
+           05  WS-WORST-NAME PIC X(11) VALUE SPACES.
+       01  WS-DYNAMIC-NAMES.
+           05  WS-YR1-DDNAME  PIC X(20) VALUE SPACES.
+           05  WS-YR2-DDNAME  PIC X(20) VALUE SPACES.
+           05  WS-CHNG-DDNAME PIC X(20) VALUE SPACES.
+           05  WS-DROP-DDNAME PIC X(20) VALUE SPACES.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-YR1MALE PIC 99.
+               10 FS-YR2MALE PIC 99.
+               10 FS-YR1FEM  PIC 99.
+               10 FS-YR2FEM  PIC 99.
+               10 FS-YRCHNG  PIC 99.
+               10 FS-YRDROP  PIC 99.
+           05  FS-CTLCARD PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-READ-YR1
+           PERFORM 3000-READ-YR2
+
+      * Process records until either file reaches the end
+           PERFORM UNTIL EOF1 OR EOF2
+              MOVE SPACES TO RCH-REC
+              EVALUATE TRUE
+                  WHEN WS-Y1-NAME > WS-Y2-NAME
+      * Name exists in year 2 only, new entry
+                       MOVE WS-Y2-RANK TO RCH-RANK
+                       MOVE WS-Y2-NAME TO RCH-NAME
+                       MOVE 'NEW'      TO RCH-CHNG
+                       WRITE RCH-REC
+                       ADD 1 TO WS-CNT-NEW
+                       ADD 1 TO WS-CNT-TOTAL
+                       PERFORM 3000-READ-YR2
+                  WHEN WS-Y1-NAME < WS-Y2-NAME
+      * Name existed in year 1 but dropped out of the year 2 rankings
+                       MOVE WS-Y1-RANK TO DRP-RANK
+                       MOVE WS-Y1-NAME TO DRP-NAME
+                       WRITE DRP-REC
+                       PERFORM 2000-READ-YR1
+                  WHEN OTHER
+      * Name exists in both years, compute change in rank
+                       MOVE WS-Y2-RANK TO RCH-RANK
+                       MOVE WS-Y2-NAME TO RCH-NAME
+                       COMPUTE WS-RANK-NUMC = WS-Y1-RANK - WS-Y2-RANK
+                       MOVE WS-RANK-NUMC TO WS-RANK-CHNG
+                       MOVE WS-RANK-CHNG TO RCH-CHNG
+                       WRITE RCH-REC
+                       PERFORM 4000-ACCUM-STATS
+                       PERFORM 2000-READ-YR1
+                       PERFORM 3000-READ-YR2
+              END-EVALUATE
+           END-PERFORM
+      * Since the main loop stops as soon as either file reaches EOF,
+      * any names remaining in the year 1 file dropped out of the
+      * year 2 rankings and any names remaining in year 2 are new.
+           PERFORM UNTIL EOF1
+              MOVE WS-Y1-RANK TO DRP-RANK
+              MOVE WS-Y1-NAME TO DRP-NAME
+              WRITE DRP-REC
+              PERFORM 2000-READ-YR1
+           END-PERFORM
+
+           PERFORM UNTIL EOF2
+              MOVE SPACES TO RCH-REC
+              MOVE WS-Y2-RANK TO RCH-RANK
+              MOVE WS-Y2-NAME TO RCH-NAME
+              MOVE '>NEW'     TO RCH-CHNG
+              WRITE RCH-REC
+              ADD 1 TO WS-CNT-NEW
+              ADD 1 TO WS-CNT-TOTAL
+              PERFORM 3000-READ-YR2
+           END-PERFORM
+
+           PERFORM 8000-SUMMARY
+
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-CTLCARD
+           IF FS-CTLCARD NOT = 0
+              DISPLAY 'ERROR OPENING CTLCARD'
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           READ FD-CTLCARD
+           IF FS-CTLCARD NOT = 0
+              DISPLAY 'ERROR READING CTLCARD'
+              PERFORM 9999-TERMINATE
+           END-IF
+           CLOSE FD-CTLCARD
+
+           IF CTL-MALE
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                     'MALE' DELIMITED BY SIZE INTO WS-YR1-DDNAME
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR2 DELIMITED BY SIZE
+                     'MALE' DELIMITED BY SIZE INTO WS-YR2-DDNAME
+           ELSE
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                     'FEM' DELIMITED BY SIZE INTO WS-YR1-DDNAME
+              STRING 'B' DELIMITED BY SIZE CTL-YEAR2 DELIMITED BY SIZE
+                     'FEM' DELIMITED BY SIZE INTO WS-YR2-DDNAME
+           END-IF
+
+           STRING 'RNK' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                  CTL-YEAR2 DELIMITED BY SIZE INTO WS-CHNG-DDNAME
+           STRING 'DRP' DELIMITED BY SIZE CTL-YEAR1 DELIMITED BY SIZE
+                  CTL-YEAR2 DELIMITED BY SIZE INTO WS-DROP-DDNAME
+
+           IF CTL-MALE
+              OPEN INPUT FD-YR1MALE FD-YR2MALE
+              IF FS-YR1MALE NOT = 0 OR FS-YR2MALE NOT = 0
+                 DISPLAY 'ERROR ON OPEN'
+                 PERFORM 9999-TERMINATE
+              END-IF
+           ELSE
+              OPEN INPUT FD-YR1FEM FD-YR2FEM
+              IF FS-YR1FEM NOT = 0 OR FS-YR2FEM NOT = 0
+                 DISPLAY 'ERROR ON OPEN'
+                 PERFORM 9999-TERMINATE
+              END-IF
+           END-IF
+
+           OPEN OUTPUT FD-YRCHNG FD-YRDROP
+           IF FS-YRCHNG NOT = 0 OR FS-YRDROP NOT = 0
+              DISPLAY 'ERROR ON OPEN'
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-READ-YR1.
+           IF CTL-MALE
+              READ FD-YR1MALE
+                   AT END SET EOF1 TO TRUE
+              END-READ
+              IF FS-YR1MALE NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR1MALE)'
+                 DISPLAY FS-YR1MALE
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF1
+                 MOVE Y1M-RANK TO WS-Y1-RANK
+                 MOVE Y1M-NAME TO WS-Y1-NAME
+              END-IF
+           ELSE
+              READ FD-YR1FEM
+                   AT END SET EOF1 TO TRUE
+              END-READ
+              IF FS-YR1FEM NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR1FEM)'
+                 DISPLAY FS-YR1FEM
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF1
+                 MOVE SPACES TO WS-Y1-NAME
+                 MOVE Y1F-RANK TO WS-Y1-RANK
+                 MOVE Y1F-NAME TO WS-Y1-NAME
+              END-IF
+           END-IF
+           .
+       3000-READ-YR2.
+           IF CTL-MALE
+              READ FD-YR2MALE
+                   AT END SET EOF2 TO TRUE
+              END-READ
+              IF FS-YR2MALE NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR2MALE)'
+                 DISPLAY FS-YR2MALE
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF2
+                 MOVE Y2M-RANK TO WS-Y2-RANK
+                 MOVE Y2M-NAME TO WS-Y2-NAME
+              END-IF
+           ELSE
+              READ FD-YR2FEM
+                   AT END SET EOF2 TO TRUE
+              END-READ
+              IF FS-YR2FEM NOT = 0 AND 10
+                 DISPLAY 'ERROR ON READ (YR2FEM)'
+                 DISPLAY FS-YR2FEM
+                 PERFORM 9999-TERMINATE
+              END-IF
+              IF NOT EOF2
+                 MOVE SPACES TO WS-Y2-NAME
+                 MOVE Y2F-RANK TO WS-Y2-RANK
+                 MOVE Y2F-NAME TO WS-Y2-NAME
+              END-IF
+           END-IF
+           .
+       4000-ACCUM-STATS.
+           ADD 1 TO WS-CNT-TOTAL
+           EVALUATE TRUE
+               WHEN WS-RANK-NUMC > 0
+                    ADD 1 TO WS-CNT-UP
+               WHEN WS-RANK-NUMC < 0
+                    ADD 1 TO WS-CNT-DOWN
+               WHEN OTHER
+                    ADD 1 TO WS-CNT-SAME
+           END-EVALUATE
+
+           IF WS-RANK-NUMC > WS-BEST-NUMC
+              MOVE WS-RANK-NUMC TO WS-BEST-NUMC
+              MOVE WS-Y2-NAME   TO WS-BEST-NAME
+           END-IF
+
+           IF WS-RANK-NUMC < WS-WORST-NUMC
+              MOVE WS-RANK-NUMC TO WS-WORST-NUMC
+              MOVE WS-Y2-NAME   TO WS-WORST-NAME
+           END-IF
+           .
+       8000-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY ' RANK CHANGE SUMMARY: ' CTL-YEAR1 ' TO ' CTL-YEAR2
+           DISPLAY '================================================'
+           DISPLAY ' NAMES COMPARED. . . : ' WS-CNT-TOTAL
+           DISPLAY ' NEW NAMES. . . . . . : ' WS-CNT-NEW
+           DISPLAY ' RANKED HIGHER (UP)  : ' WS-CNT-UP
+           DISPLAY ' RANKED LOWER (DOWN) : ' WS-CNT-DOWN
+           DISPLAY ' UNCHANGED. . . . . . : ' WS-CNT-SAME
+           DISPLAY ' BIGGEST GAINER. . . : ' WS-BEST-NAME
+                   ' (+' WS-BEST-NUMC ')'
+           DISPLAY ' BIGGEST LOSER . . . : ' WS-WORST-NAME
+                   ' (' WS-WORST-NUMC ')'
+           DISPLAY '================================================'
+           .
+       9000-CLEANUP.
+           IF CTL-MALE
+              CLOSE FD-YR1MALE FD-YR2MALE
+           ELSE
+              CLOSE FD-YR1FEM FD-YR2FEM
+           END-IF
+           CLOSE FD-YRCHNG FD-YRDROP
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
