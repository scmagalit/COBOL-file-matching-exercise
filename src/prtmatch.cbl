@@ -0,0 +1,304 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. PRTMATCH.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Print a human-readable report of MATCHMAL's and RANKFEM's      *
+      * output files: M17ONLY, M18ONLY, MALEBOTH and RANKCHNG. Each    *
+      * section gets a title line, column headers and a run-date       *
+      * stamp, and a new page (repeated title/headers) is started      *
+      * every WS-LINES-PER-PAGE detail lines.                          *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-M17ONLY ASSIGN TO M17ONLY
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-M17ONLY
+                  .
+           SELECT FD-M18ONLY ASSIGN TO M18ONLY
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-M18ONLY
+                  .
+           SELECT FD-MALEBOTH ASSIGN TO MALEBOTH
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-MALEBOTH
+                  .
+           SELECT FD-RANKCHNG ASSIGN TO RANKCHNG
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-RANKCHNG
+                  .
+      * OUTPUT FILE
+           SELECT FD-MTCHRPT ASSIGN TO MTCHRPT
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-MTCHRPT
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-M17ONLY
+           RECORD CONTAINS 11 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O17-REC.
+           05  O17-NAME PIC X(11).
+
+       FD  FD-M18ONLY
+           RECORD CONTAINS 11 CHARACTERS
+           RECORDING MODE F
+           .
+       01  O18-REC.
+           05  O18-NAME PIC X(11).
+
+       FD  FD-MALEBOTH
+           RECORD CONTAINS 11 CHARACTERS
+           RECORDING MODE F
+           .
+       01  BTH-REC.
+           05  BTH-NAME PIC X(11).
+
+       FD  FD-RANKCHNG
+           RECORD CONTAINS 17 CHARACTERS
+           RECORDING MODE F
+           .
+       01  R18-REC.
+           05  R18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  R18-NAME PIC X(09).
+           05  FILLER   PIC X.
+           05  R18-CHNG PIC XXX.
+
+      * OUTPUT FILE
+       FD  FD-MTCHRPT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F
+           .
+       01  PRT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-M17FLAG PIC 9 VALUE 0.
+               88  EOF-M17      VALUE 1.
+           05  WS-M18FLAG PIC 9 VALUE 0.
+               88  EOF-M18      VALUE 1.
+           05  WS-BTHFLAG PIC 9 VALUE 0.
+               88  EOF-BTH      VALUE 1.
+           05  WS-RCFLAG  PIC 9 VALUE 0.
+               88  EOF-RC       VALUE 1.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YY  PIC 99.
+           05  WS-RUN-MM  PIC 99.
+           05  WS-RUN-DD  PIC 99.
+       01  WS-RUN-DATE-DISP PIC X(08) VALUE SPACES.
+       01  WS-PAGE-CTL.
+           05  WS-LINES-PER-PAGE PIC 99 VALUE 20.
+           05  WS-LINE-CNT       PIC 99 VALUE 0.
+           05  WS-PAGE-NUM       PIC 99 VALUE 0.
+       01  WS-SECTION-TITLE PIC X(40) VALUE SPACES.
+       01  WS-COLUMN-CAPTION PIC X(40) VALUE SPACES.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-M17ONLY  PIC 99.
+               10 FS-M18ONLY  PIC 99.
+               10 FS-MALEBOTH PIC 99.
+               10 FS-RANKCHNG PIC 99.
+           05  FS-MTCHRPT PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           MOVE 'NAMES IN 2017 ONLY (M17ONLY)' TO WS-SECTION-TITLE
+           MOVE 'NAME'                         TO WS-COLUMN-CAPTION
+           PERFORM 2000-PRINT-M17ONLY
+
+           MOVE 'NAMES IN 2018 ONLY (M18ONLY)' TO WS-SECTION-TITLE
+           MOVE 'NAME'                         TO WS-COLUMN-CAPTION
+           PERFORM 2100-PRINT-M18ONLY
+
+           MOVE 'NAMES IN BOTH YEARS (MALEBOTH)' TO WS-SECTION-TITLE
+           MOVE 'NAME'                           TO WS-COLUMN-CAPTION
+           PERFORM 2200-PRINT-MALEBOTH
+
+           MOVE 'RANK CHANGE REPORT (RANKCHNG)' TO WS-SECTION-TITLE
+           MOVE 'NAME             RANK   CHANGE' TO WS-COLUMN-CAPTION
+           PERFORM 2300-PRINT-RANKCHNG
+
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-M17ONLY FD-M18ONLY FD-MALEBOTH FD-RANKCHNG
+           OPEN OUTPUT FD-MTCHRPT
+
+           IF FILE-STATUS NOT = ZEROES
+              DISPLAY 'ERROR ON OPEN'
+              DISPLAY FILE-STATUS
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE
+           STRING WS-RUN-MM DELIMITED BY SIZE '/' DELIMITED BY SIZE
+                  WS-RUN-DD DELIMITED BY SIZE '/' DELIMITED BY SIZE
+                  WS-RUN-YY DELIMITED BY SIZE
+                  INTO WS-RUN-DATE-DISP
+           .
+       2000-PRINT-M17ONLY.
+           MOVE 99 TO WS-LINE-CNT
+           MOVE 0  TO WS-PAGE-NUM
+
+           PERFORM 2010-READ-M17ONLY
+           PERFORM UNTIL EOF-M17
+              IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+                 PERFORM 7000-PAGE-HEADER
+              END-IF
+              MOVE SPACES TO PRT-REC
+              STRING '  ' O17-NAME DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+              ADD 1 TO WS-LINE-CNT
+              PERFORM 2010-READ-M17ONLY
+           END-PERFORM
+           .
+       2010-READ-M17ONLY.
+           READ FD-M17ONLY
+                AT END SET EOF-M17 TO TRUE
+           END-READ
+
+           IF FS-M17ONLY NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (M17ONLY)'
+              DISPLAY FS-M17ONLY
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2100-PRINT-M18ONLY.
+           MOVE 99 TO WS-LINE-CNT
+           MOVE 0  TO WS-PAGE-NUM
+
+           PERFORM 2110-READ-M18ONLY
+           PERFORM UNTIL EOF-M18
+              IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+                 PERFORM 7000-PAGE-HEADER
+              END-IF
+              MOVE SPACES TO PRT-REC
+              STRING '  ' O18-NAME DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+              ADD 1 TO WS-LINE-CNT
+              PERFORM 2110-READ-M18ONLY
+           END-PERFORM
+           .
+       2110-READ-M18ONLY.
+           READ FD-M18ONLY
+                AT END SET EOF-M18 TO TRUE
+           END-READ
+
+           IF FS-M18ONLY NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (M18ONLY)'
+              DISPLAY FS-M18ONLY
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2200-PRINT-MALEBOTH.
+           MOVE 99 TO WS-LINE-CNT
+           MOVE 0  TO WS-PAGE-NUM
+
+           PERFORM 2210-READ-MALEBOTH
+           PERFORM UNTIL EOF-BTH
+              IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+                 PERFORM 7000-PAGE-HEADER
+              END-IF
+              MOVE SPACES TO PRT-REC
+              STRING '  ' BTH-NAME DELIMITED BY SIZE INTO PRT-REC
+              WRITE PRT-REC
+              ADD 1 TO WS-LINE-CNT
+              PERFORM 2210-READ-MALEBOTH
+           END-PERFORM
+           .
+       2210-READ-MALEBOTH.
+           READ FD-MALEBOTH
+                AT END SET EOF-BTH TO TRUE
+           END-READ
+
+           IF FS-MALEBOTH NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (MALEBOTH)'
+              DISPLAY FS-MALEBOTH
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2300-PRINT-RANKCHNG.
+           MOVE 99 TO WS-LINE-CNT
+           MOVE 0  TO WS-PAGE-NUM
+
+           PERFORM 2310-READ-RANKCHNG
+           PERFORM UNTIL EOF-RC
+              IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+                 PERFORM 7000-PAGE-HEADER
+              END-IF
+              MOVE SPACES TO PRT-REC
+              STRING '  ' R18-NAME DELIMITED BY SIZE
+                     '   RANK: ' DELIMITED BY SIZE
+                     R18-RANK DELIMITED BY SIZE
+                     '   CHANGE: ' DELIMITED BY SIZE
+                     R18-CHNG DELIMITED BY SIZE
+                     INTO PRT-REC
+              WRITE PRT-REC
+              ADD 1 TO WS-LINE-CNT
+              PERFORM 2310-READ-RANKCHNG
+           END-PERFORM
+           .
+       2310-READ-RANKCHNG.
+           READ FD-RANKCHNG
+                AT END SET EOF-RC TO TRUE
+           END-READ
+
+           IF FS-RANKCHNG NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (RANKCHNG)'
+              DISPLAY FS-RANKCHNG
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+      * Print the section title, run date and column heading, and
+      * start a new page count. Called on the first line of a section
+      * and again every WS-LINES-PER-PAGE lines after that.
+       7000-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LINE-CNT
+
+           MOVE SPACES TO PRT-REC
+           WRITE PRT-REC AFTER ADVANCING PAGE
+
+           MOVE SPACES TO PRT-REC
+           STRING WS-SECTION-TITLE DELIMITED BY SIZE
+                  '   RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE-DISP DELIMITED BY SIZE
+                  '   PAGE: ' DELIMITED BY SIZE
+                  WS-PAGE-NUM DELIMITED BY SIZE
+                  INTO PRT-REC
+           WRITE PRT-REC
+
+           MOVE '------------------------------------------' TO PRT-REC
+           WRITE PRT-REC
+
+           MOVE SPACES TO PRT-REC
+           STRING '  ' WS-COLUMN-CAPTION DELIMITED BY SIZE INTO PRT-REC
+           WRITE PRT-REC
+
+           MOVE '------------------------------------------' TO PRT-REC
+           WRITE PRT-REC
+           .
+       9000-CLEANUP.
+           CLOSE FD-M17ONLY FD-M18ONLY FD-MALEBOTH FD-RANKCHNG
+                 FD-MTCHRPT
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
