@@ -0,0 +1,84 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. NAMEINQ.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * On-demand single-name lookup against the NAMEIDX indexed file  *
+      * built by IDXBLD. Accepts one name as a PARM and displays its   *
+      * 2017 rank, 2018 rank and rank change, instead of requiring a   *
+      * full RANKFEM batch run to answer a one-name question.          *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-NAMEIDX ASSIGN TO NAMEIDX
+                  ORGANIZATION     IS INDEXED
+                  ACCESS MODE      IS RANDOM
+                  RECORD KEY       IS IDX-NAME
+                  FILE STATUS      IS FS-NAMEIDX
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+       FD  FD-NAMEIDX
+           RECORD CONTAINS 18 CHARACTERS
+           .
+       01  IDX-REC.
+           05  IDX-NAME    PIC X(09).
+           05  IDX-RANK17  PIC 999.
+           05  IDX-RANK18  PIC 999.
+           05  IDX-CHNG    PIC XXX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INQUIRY-NAME PIC X(09) VALUE SPACES.
+       01  WS-SYS-VARS.
+           05  FS-NAMEIDX PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-LOOKUP
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+      * Name to look up is passed in as a PARM on the EXEC card
+           ACCEPT WS-INQUIRY-NAME FROM COMMAND-LINE
+
+           OPEN INPUT FD-NAMEIDX
+           IF FS-NAMEIDX NOT = 0
+              DISPLAY 'ERROR ON OPEN (NAMEIDX)'
+              DISPLAY FS-NAMEIDX
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-LOOKUP.
+           MOVE WS-INQUIRY-NAME TO IDX-NAME
+           READ FD-NAMEIDX
+                INVALID KEY
+                   DISPLAY 'NAME NOT FOUND: ' WS-INQUIRY-NAME
+           END-READ
+
+           IF FS-NAMEIDX = 0
+              DISPLAY '================================================'
+              DISPLAY ' NAME. . . . . : ' IDX-NAME
+              DISPLAY ' 2017 RANK . . : ' IDX-RANK17
+              DISPLAY ' 2018 RANK . . : ' IDX-RANK18
+              DISPLAY ' RANK CHANGE . : ' IDX-CHNG
+              DISPLAY '================================================'
+           END-IF
+           .
+       9000-CLEANUP.
+           CLOSE FD-NAMEIDX
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
