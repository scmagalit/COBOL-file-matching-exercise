@@ -0,0 +1,229 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. YEARSORT.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Control-card driven equivalent of SORTB17F/SORTB18F and        *
+      * SORTB17M/SORTB18M. The 2-digit year and M/F gender switch are  *
+      * read from CTLCARD at 1000-INIT and used to build the BABYxx    *
+      * input DD name and the Bxx(MALE/FEM) output DD name at runtime, *
+      * so a new year pair does not need a new COBOL member.           *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CONTROL CARD
+           SELECT FD-CTLCARD ASSIGN TO CTLCARD
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-CTLCARD
+                  .
+      * INPUT FILE (dynamic - built from the control card year)
+           SELECT FD-BABYYR ASSIGN TO WS-BABY-DDNAME
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-BABYYR
+                  .
+      * OUTPUT FILE (dynamic - built from the control card year/gender)
+           SELECT FD-BYRMALE ASSIGN TO WS-OUT-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-BYRMALE
+                  .
+           SELECT FD-BYRFEM ASSIGN TO WS-OUT-DDNAME
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-BYRFEM
+                  .
+      * SORT FILE
+           SELECT SD-SORTFILE ASSIGN TO SORTFILE
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * CONTROL CARD
+       FD  FD-CTLCARD
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE F
+           .
+       01  CTL-REC.
+           05  CTL-YEAR   PIC XX.
+           05  FILLER     PIC X.
+           05  CTL-GENDER PIC X.
+               88  CTL-MALE   VALUE 'M'.
+               88  CTL-FEMALE VALUE 'F'.
+           05  FILLER     PIC X.
+
+      * INPUT FILE
+       FD  FD-BABYYR
+           RECORD CONTAINS 25 CHARACTERS
+           RECORDING MODE F
+           .
+       01  BYR-REC.
+           05  BYR-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  BYR-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  BYR-FEM  PIC X(09).
+
+      * OUTPUT FILE
+       FD  FD-BYRMALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  NYRM-REC.
+           05  NYRM-RANK PIC 999.
+           05  FILLER    PIC X.
+           05  NYRM-NAME PIC X(11).
+
+       FD  FD-BYRFEM
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE F
+           .
+       01  NYRF-REC.
+           05  NYRF-RANK PIC 999.
+           05  FILLER    PIC X.
+           05  NYRF-NAME PIC X(09).
+
+      * SORT FILE
+       SD  SD-SORTFILE
+           RECORD CONTAINS 25 CHARACTERS
+           .
+       01  SYR-REC.
+           05  SYR-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  SYR-MALE PIC X(11).
+           05  FILLER   PIC X.
+           05  SYR-FEM  PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-SORT-FLAG PIC 9 VALUE 0.
+               88  EOF            VALUE 1.
+       01  WS-DYNAMIC-NAMES.
+           05  WS-BABY-DDNAME PIC X(20) VALUE SPACES.
+           05  WS-OUT-DDNAME  PIC X(20) VALUE SPACES.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-BABYYR  PIC 99.
+               10 FS-BYRMALE PIC 99.
+               10 FS-BYRFEM  PIC 99.
+           05  FS-CTLCARD PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+      * We use USING instead of INPUT PROCEDURE since we don't need to
+      * filter records before releasing (writing) from input record.
+      * We use OUTPUT PROCEDURE to edit the format of the output file
+      * since the input and output files don't have the same format.
+      * SYR-RANK is a secondary key so ties on the name field come out
+      * in a deterministic order across reruns of the same input.
+           IF CTL-MALE
+              SORT SD-SORTFILE ON ASCENDING KEY SYR-MALE
+                               ON ASCENDING KEY SYR-RANK
+                   USING FD-BABYYR
+                   OUTPUT PROCEDURE 2000-OUTREC
+           ELSE
+              SORT SD-SORTFILE ON ASCENDING KEY SYR-FEM
+                               ON ASCENDING KEY SYR-RANK
+                   USING FD-BABYYR
+                   OUTPUT PROCEDURE 2000-OUTREC
+           END-IF
+
+           DISPLAY 'PROGRAM TERMINATED'
+           PERFORM 9999-TERMINATE
+           .
+       1000-INIT.
+           OPEN INPUT FD-CTLCARD
+           IF FS-CTLCARD NOT = 0
+              DISPLAY 'ERROR OPENING CTLCARD'
+              PERFORM 9999-TERMINATE
+           END-IF
+
+           READ FD-CTLCARD
+           IF FS-CTLCARD NOT = 0
+              DISPLAY 'ERROR READING CTLCARD'
+              PERFORM 9999-TERMINATE
+           END-IF
+           CLOSE FD-CTLCARD
+
+           STRING 'BABY20' DELIMITED BY SIZE
+                  CTL-YEAR DELIMITED BY SIZE
+                  INTO WS-BABY-DDNAME
+
+           IF CTL-MALE
+              STRING 'B' DELIMITED BY SIZE
+                     CTL-YEAR DELIMITED BY SIZE
+                     'MALE' DELIMITED BY SIZE
+                     INTO WS-OUT-DDNAME
+           ELSE
+              STRING 'B' DELIMITED BY SIZE
+                     CTL-YEAR DELIMITED BY SIZE
+                     'FEM' DELIMITED BY SIZE
+                     INTO WS-OUT-DDNAME
+           END-IF
+           .
+       2000-OUTREC.
+           IF CTL-MALE
+              OPEN OUTPUT FD-BYRMALE
+              IF FS-BYRMALE NOT = 0
+                 DISPLAY 'ERROR OPENING OUTPUT FILE'
+                 DISPLAY WS-OUT-DDNAME
+                 PERFORM 9999-TERMINATE
+              END-IF
+           ELSE
+              OPEN OUTPUT FD-BYRFEM
+              IF FS-BYRFEM NOT = 0
+                 DISPLAY 'ERROR OPENING OUTPUT FILE'
+                 DISPLAY WS-OUT-DDNAME
+                 PERFORM 9999-TERMINATE
+              END-IF
+           END-IF
+
+           PERFORM 2100-READ-SORTFILE
+           PERFORM UNTIL EOF
+              IF CTL-MALE
+                 MOVE SPACES TO NYRM-REC
+                 MOVE SYR-RANK TO NYRM-RANK
+                 MOVE SYR-MALE TO NYRM-NAME
+                 WRITE NYRM-REC
+                 IF FS-BYRMALE NOT = 0
+                    DISPLAY 'ERROR WRITING OUTPUT FILE'
+                    DISPLAY NYRM-REC
+                    PERFORM 9999-TERMINATE
+                 END-IF
+              ELSE
+                 MOVE SPACES TO NYRF-REC
+                 MOVE SYR-RANK TO NYRF-RANK
+                 MOVE SYR-FEM  TO NYRF-NAME
+                 WRITE NYRF-REC
+                 IF FS-BYRFEM NOT = 0
+                    DISPLAY 'ERROR WRITING OUTPUT FILE'
+                    DISPLAY NYRF-REC
+                    PERFORM 9999-TERMINATE
+                 END-IF
+              END-IF
+
+              PERFORM 2100-READ-SORTFILE
+           END-PERFORM
+
+           IF CTL-MALE
+              CLOSE FD-BYRMALE
+           ELSE
+              CLOSE FD-BYRFEM
+           END-IF
+           .
+       2100-READ-SORTFILE.
+      * RETURN keyword is like READ for SD file (OUTPUT PROCEDURE)
+      * RELEASE keyword is like WRITE for SD file (INPUT PROCEDURE)
+           RETURN SD-SORTFILE
+              AT END SET EOF TO TRUE
+           END-RETURN
+           .
+       9999-TERMINATE.
+           STOP RUN
+           .
