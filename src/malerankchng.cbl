@@ -0,0 +1,164 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. MALERANKCHNG.
+       AUTHOR.     Sam Magalit.
+      *----------------------------------------------------------------*
+      * Generate a file showing rank changes of male names from 2017   *
+      * to 2018, the same way RANKFEM does for female names.           *
+      *----------------------------------------------------------------*
+      *------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * INPUT FILES
+           SELECT FD-B17MALE ASSIGN TO B17MALE
+                  ORGANIZATION       IS SEQUENTIAL
+                  FILE STATUS        IS FS-B17MALE
+                  .
+           SELECT FD-B18MALE ASSIGN TO B18MALE
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-B18MALE
+                  .
+      * OUTPUT FILES
+           SELECT FD-MALERANKCHNG ASSIGN TO MALERANKCHNG
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS FS-MALERANKCHNG
+                  .
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+      * INPUT FILES
+       FD  FD-B17MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  M17-REC.
+           05  M17-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  M17-NAME PIC X(11).
+
+       FD  FD-B18MALE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE F
+           .
+       01  M18-REC.
+           05  M18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  M18-NAME PIC X(11).
+
+      * OUTPUT FILES
+       FD  FD-MALERANKCHNG
+           RECORD CONTAINS 19 CHARACTERS
+           RECORDING MODE F
+           .
+       01  R18-REC.
+           05  R18-RANK PIC 999.
+           05  FILLER   PIC X.
+           05  R18-NAME PIC X(11).
+           05  FILLER   PIC X.
+           05  R18-CHNG PIC XXX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VARS.
+           05  WS-M17FLAG PIC 9 VALUE 0.
+               88  EOF17        VALUE 1.
+           05  WS-M18FLAG PIC 9 VALUE 0.
+               88  EOF18        VALUE 1.
+           05  WS-RANK-CHNG PIC +99 VALUE SPACES.
+           05  WS-RANK-NUMC PIC S99 VALUE 0.
+       01  WS-SYS-VARS.
+           05  FILE-STATUS.
+               10 FS-B17MALE      PIC 99.
+               10 FS-B18MALE      PIC 99.
+               10 FS-MALERANKCHNG PIC 99.
+
+      *------------------------
+       PROCEDURE DIVISION.
+      *------------------------
+       0000-MAIN.
+           PERFORM 1000-INIT
+
+           PERFORM 2000-READ-M17
+           PERFORM 3000-READ-M18
+      * Process records until either file reaches the end
+           PERFORM UNTIL EOF17 OR EOF18
+              MOVE SPACES TO R18-REC
+              EVALUATE TRUE
+                  WHEN M17-NAME > M18-NAME
+      * Name exists in 2018 only, new entry
+                       MOVE M18-RANK TO R18-RANK
+                       MOVE M18-NAME TO R18-NAME
+                       MOVE 'NEW'    TO R18-CHNG
+                       WRITE R18-REC
+                       PERFORM 3000-READ-M18
+                  WHEN M17-NAME < M18-NAME
+                       PERFORM 2000-READ-M17
+                  WHEN OTHER
+      * Name exists in both, compute change in rank
+                       MOVE M18-RANK TO R18-RANK
+                       MOVE M18-NAME TO R18-NAME
+                       COMPUTE WS-RANK-NUMC = M17-RANK - M18-RANK
+                       MOVE WS-RANK-NUMC TO WS-RANK-CHNG
+                       MOVE WS-RANK-CHNG TO R18-CHNG
+                       WRITE R18-REC
+                       PERFORM 2000-READ-M17
+                       PERFORM 3000-READ-M18
+              END-EVALUATE
+           END-PERFORM
+      * We only check the 2018 file for remaining records signifying
+      * new names.
+           PERFORM UNTIL EOF18
+              MOVE SPACES TO R18-REC
+              MOVE M18-RANK TO R18-RANK
+              MOVE M18-NAME TO R18-NAME
+              MOVE '>NEW'   TO R18-CHNG
+              WRITE R18-REC
+              PERFORM 3000-READ-M18
+           END-PERFORM
+
+           PERFORM 9000-CLEANUP
+           .
+       1000-INIT.
+           OPEN INPUT FD-B17MALE FD-B18MALE
+           OPEN OUTPUT FD-MALERANKCHNG
+
+           IF FILE-STATUS NOT = ZEROES
+              DISPLAY 'ERROR ON OPEN'
+              DISPLAY FILE-STATUS
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       2000-READ-M17.
+           READ FD-B17MALE
+                AT END SET EOF17 TO TRUE
+           END-READ
+
+           IF FS-B17MALE NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B17MALE)'
+              DISPLAY FS-B17MALE
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       3000-READ-M18.
+           READ FD-B18MALE
+                AT END SET EOF18 TO TRUE
+           END-READ
+
+           IF FS-B18MALE NOT = 0 AND 10
+              DISPLAY 'ERROR ON READ (B18MALE)'
+              DISPLAY FS-B18MALE
+              PERFORM 9999-TERMINATE
+           END-IF
+           .
+       9000-CLEANUP.
+           CLOSE FD-B17MALE FD-B18MALE FD-MALERANKCHNG
+
+           PERFORM 9999-TERMINATE
+           .
+       9999-TERMINATE.
+           DISPLAY 'PROGRAM TERMINATED'
+           STOP RUN
+           .
